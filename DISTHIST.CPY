@@ -0,0 +1,12 @@
+      *-----------------------------------*
+      *    DISTHIST.CPY
+      *    LAYOUT DO HISTORICO DE DISTRIBUICAO - ARQUIVO DISTHIST
+      *    CADA EXECUCAO DE FAZDISTRIB ACRESCENTA UM REGISTRO POR
+      *    CLIENTE DISTRIBUIDO, PRESERVANDO AS EXECUCOES ANTERIORES.
+      *-----------------------------------*
+       01  DISTRIB-HIST-REG.
+           03 HIST-COD-CLI          PIC 9(007).
+           03 HIST-COD-VEND         PIC 9(003).
+           03 HIST-DISTANCIA        PIC 9(006)V9(002).
+           03 HIST-DATA-EXEC        PIC 9(008).
+           03 HIST-HORA-EXEC        PIC 9(006).
