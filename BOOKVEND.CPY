@@ -0,0 +1,17 @@
+      *-----------------------------------*
+      *    BOOKVEND.CPY
+      *    LAYOUT DO CADASTRO DE VENDEDORES - ARQUIVO BOOKVEND
+      *    USADO POR CADVEND / RELATVEND / FAZDISTRIB
+      *-----------------------------------*
+       01  ARQ-VENDEDOR-REG.
+           03 COD-VEND              PIC 9(003).
+           03 CPF                   PIC 9(011).
+           03 NOME-VENDEDOR         PIC X(040).
+           03 LATITUDE-VENDEDOR     PIC S9(003)V9(008).
+           03 LONGITUDE-VENDEDOR    PIC S9(003)V9(008).
+           03 STATUS-VEND           PIC X(001) VALUE "A".
+              88 VEND-ATIVO                    VALUE "A".
+              88 VEND-INATIVO                  VALUE "I".
+           03 TERRITORIO-VEND       PIC X(020).
+           03 QUOTA-VEND            PIC 9(007)V9(002).
+           03 COMISSAO-VEND         PIC 9(002)V9(002).
