@@ -15,12 +15,21 @@
                   ORGANIZATION  IS INDEXED
                   ACCESS MODE   IS DYNAMIC
                   RECORD  KEY   IS COD-CLI
+                  ALTERNATE RECORD KEY IS CNPJ-CLI
                   LOCK MODE     IS MANUAL
                   FILE STATUS   IS FSTATUS-CLI.
            SELECT IMPORT-CLI   ASSIGN TO WS-IMPORT-LABEL
                   ORGANIZATION  IS LINE SEQUENTIAL
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS FS-IMPORT-CLI.
+           SELECT REJEITO-CLI  ASSIGN TO "REJCLI.TXT"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-REJEITO-CLI.
+           SELECT AUDIT-CLI    ASSIGN TO "AUDCLI.TXT"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-AUDIT-CLI.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -36,10 +45,20 @@
            03 IMPORT-COD-CLI      PIC  9(007).
            03 IMPORT-CNPJ         PIC  9(014).
            03 IMPORT-RZ-SOCIAL    PIC  X(040).
-  *****    03 IMPORT-S-LAT        PIC  X.
+           03 IMPORT-S-LAT        PIC  X.
            03 IMPORT-LAT          PIC  9(011).
-  *****    03 IMPORT-S-LON        PIC  X.
-  *****    03 IMPORT-LON          PIC  9(011).
+           03 IMPORT-S-LON        PIC  X.
+           03 IMPORT-LON          PIC  9(011).
+      *
+       FD  REJEITO-CLI
+           RECORD CONTAINS 100
+           LABEL RECORD IS STANDARD.
+       01  REJEITO-CLI-REG PIC X(100).
+      *
+       FD  AUDIT-CLI
+           RECORD CONTAINS 200
+           LABEL RECORD IS STANDARD.
+       01  AUDIT-CLI-REG PIC X(200).
       *-----------------------------------*
        WORKING-STORAGE SECTION.
       *-----------------------------------*
@@ -48,14 +67,67 @@
        77 WS-OPCAO                PIC 9      VALUE ZEROS.
        77 WS-CONFIRMA             PIC X      VALUE SPACES.
        77 FS-IMPORT-CLI           PIC X(002) VALUE "00".
+       77 FS-REJEITO-CLI          PIC X(002) VALUE "00".
+       77 FS-AUDIT-CLI            PIC X(002) VALUE "00".
        77 WS-RETORNO              PIC 9(001) VALUE ZEROS.
        77 WS-CNPJ                 PIC 9(014) VALUE ZEROS.
        77 WS-IMPORT-LABEL         PIC X(020) VALUE SPACES.
        77 WS-MSG                  PIC X(040) VALUE SPACES.
+       77 WS-DATA-HORA-SISTEMA    PIC X(021) VALUE SPACES.
+       77 WS-STATUS-DESC          PIC X(008) VALUE SPACES.
+      *-----------------------------------*
+       01 WS-REJ-CAB              PIC X(100) VALUE
+           "COD CLI;CNPJ CLI;RAZAO SOCIAL;MOTIVO DA REJEICAO".
+       01 WS-REJ-LINHA.
+          03 WS-REJ-COD-CLI       PIC 9(007)  VALUE ZEROS.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-REJ-CNPJ          PIC 9(014)  VALUE ZEROS.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-REJ-RZ-SOCIAL     PIC X(040)  VALUE SPACES.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-REJ-MOTIVO        PIC X(030)  VALUE SPACES.
       *-----------------------------------*
        01 WS-CONTADORES.
           03 WS-LIDOS             PIC 9(009) VALUE ZEROS.
           03 WS-GRAVADOS          PIC 9(009) VALUE ZEROS.
+      *
+       01 WS-AUD-LINHA.
+          03 WS-AUD-DATA          PIC 9(008)  VALUE ZEROS.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-HORA          PIC 9(006)  VALUE ZEROS.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-OPERACAO      PIC X(010)  VALUE SPACES.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-COD-CLI       PIC 9(007)  VALUE ZEROS.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-CNPJ          PIC 9(014)  VALUE ZEROS.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-RZ-ANTES      PIC X(040)  VALUE SPACES.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-RZ-DEPOIS     PIC X(040)  VALUE SPACES.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-LATI-ANTES    PIC S9(003)V9(008) VALUE ZEROS.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-LATI-DEPOIS   PIC S9(003)V9(008) VALUE ZEROS.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-LONG-ANTES    PIC S9(003)V9(008) VALUE ZEROS.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-LONG-DEPOIS   PIC S9(003)V9(008) VALUE ZEROS.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-STATUS-ANTES  PIC X(001)  VALUE SPACES.
+          03 FILLER               PIC X       VALUE ";".
+          03 WS-AUD-STATUS-DEPOIS PIC X(001)  VALUE SPACES.
+      *
+      *    SNAPSHOT DOS VALORES ANTIGOS DO CLIENTE, CAPTURADO LOGO
+      *    APOS A LEITURA E ANTES DA TELA DE ALTERACAO SOBRESCREVER
+      *    WS-ARQ-CLI-REG, PARA PERMITIR REGISTRAR O VALOR ANTERIOR
+      *    NA TRILHA DE AUDITORIA.
+      *
+       01 WS-AUD-ANTES.
+          03 WS-AUD-ANT-RZ        PIC X(040) VALUE SPACES.
+          03 WS-AUD-ANT-LATI      PIC S9(003)V9(008) VALUE ZEROS.
+          03 WS-AUD-ANT-LONG      PIC S9(003)V9(008) VALUE ZEROS.
+          03 WS-AUD-ANT-STATUS    PIC X(001) VALUE SPACES.
       *
        01  WS-ARQ-CLI-REG.
            03 WS-COD-CLI          PIC  9(007) VALUE ZEROS.
@@ -63,6 +135,24 @@
            03 WS-RZ-SOCIAL        PIC  X(040) VALUE SPACES.
            03 WS-LATI-CLI         PIC S9(003)V9(008) VALUE ZEROS.
            03 WS-LONG-CLI         PIC S9(003)V9(008) VALUE ZEROS.
+           03 WS-STATUS-CLI       PIC  X(001) VALUE "A".
+           03 WS-TEL-CLI          PIC  X(015) VALUE SPACES.
+           03 WS-EMAIL-CLI        PIC  X(040) VALUE SPACES.
+           03 WS-CIDADE-CLI       PIC  X(030) VALUE SPACES.
+           03 WS-UF-CLI           PIC  X(002) VALUE SPACES.
+      *-----------------------------------*
+      *    VALIDACAO DO DIGITO VERIFICADOR DO CNPJ
+      *-----------------------------------*
+       01  WS-CNPJ-DV.
+           03 WS-CNPJ-D            PIC 9(001) OCCURS 14 TIMES.
+       77 WS-CNPJ-SOMA1            PIC 9(005) VALUE ZEROS.
+       77 WS-CNPJ-SOMA2            PIC 9(005) VALUE ZEROS.
+       77 WS-CNPJ-RESTO            PIC 9(002) VALUE ZEROS.
+       77 WS-CNPJ-DIG1             PIC 9(001) VALUE ZEROS.
+       77 WS-CNPJ-DIG2             PIC 9(001) VALUE ZEROS.
+       77 WS-CNPJ-VALIDO           PIC X(001) VALUE "S".
+          88 CNPJ-VALIDO                       VALUE "S".
+          88 CNPJ-INVALIDO                     VALUE "N".
       *
       *-----------------------------------*
       *
@@ -76,7 +166,8 @@
           02 LINE 08 COL 10 VALUE "(2) ALTERAR".
           02 LINE 09 COL 10 VALUE "(3) EXCLUIR".
           02 LINE 10 COL 10 VALUE "(4) IMPORTAR".
-          02 LINE 11 COL 10 VALUE "(9) VOLTAR AO MENU".
+          02 LINE 11 COL 10 VALUE "(5) CONSULTAR".
+          02 LINE 12 COL 10 VALUE "(9) VOLTAR AO MENU".
           02 LINE 15 COL 10 "OPCAO DESEJADA: (.)".
           02 LINE 15 COL 27 PIC 9 TO WS-OPCAO AUTO.
           02 LINE 19 COL 10, PIC X(040) FROM WS-MSG.
@@ -99,8 +190,16 @@
           02 LINE 10 COL 26, PIC -ZZ9,99999999 TO WS-LATI-CLI.
           02 LINE 11 COL 10 VALUE "LONGITUDE     :".
           02 LINE 11 COL 26, PIC -ZZ9,99999999 TO WS-LONG-CLI.
-          02 LINE 15 COL 10 "CONFIRMA A INCLUSAO? (S/N): (.)".
-          02 LINE 15 COL 40, PIC X TO WS-CONFIRMA.
+          02 LINE 12 COL 10 VALUE "TELEFONE      :".
+          02 LINE 12 COL 26, PIC X(015) TO WS-TEL-CLI.
+          02 LINE 13 COL 10 VALUE "EMAIL         :".
+          02 LINE 13 COL 26, PIC X(040) TO WS-EMAIL-CLI.
+          02 LINE 14 COL 10 VALUE "CIDADE        :".
+          02 LINE 14 COL 26, PIC X(030) TO WS-CIDADE-CLI.
+          02 LINE 14 COL 58 VALUE "UF:".
+          02 LINE 14 COL 62, PIC X(002) TO WS-UF-CLI.
+          02 LINE 16 COL 10 "CONFIRMA A INCLUSAO? (S/N): (.)".
+          02 LINE 16 COL 40, PIC X TO WS-CONFIRMA.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
       *-----------------------------------*
@@ -122,8 +221,16 @@
           02 LINE 11 COL 10 VALUE "LONGITUDE     :".
           02 LINE 11 COL 26, PIC -ZZ9,99999999 USING WS-LONG-CLI
                                               AUTO.
-          02 LINE 15 COL 10 "CONFIRMA A ALTERACAO? (S/N): (.)".
-          02 LINE 15 COL 40, PIC X TO WS-CONFIRMA AUTO.
+          02 LINE 12 COL 10 VALUE "TELEFONE      :".
+          02 LINE 12 COL 26, PIC X(015) USING WS-TEL-CLI AUTO.
+          02 LINE 13 COL 10 VALUE "EMAIL         :".
+          02 LINE 13 COL 26, PIC X(040) USING WS-EMAIL-CLI AUTO.
+          02 LINE 14 COL 10 VALUE "CIDADE        :".
+          02 LINE 14 COL 26, PIC X(030) USING WS-CIDADE-CLI AUTO.
+          02 LINE 14 COL 58 VALUE "UF:".
+          02 LINE 14 COL 62, PIC X(002) USING WS-UF-CLI AUTO.
+          02 LINE 16 COL 10 "CONFIRMA A ALTERACAO? (S/N): (.)".
+          02 LINE 16 COL 40, PIC X TO WS-CONFIRMA AUTO.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
       *-----------------------------------*
@@ -143,8 +250,16 @@
           02 LINE 10 COL 26, PIC -ZZ9,99999999 FROM WS-LATI-CLI.
           02 LINE 11 COL 10 VALUE "LONGITUDE     :".
           02 LINE 11 COL 26, PIC -ZZ9,99999999 FROM WS-LONG-CLI.
-          02 LINE 15 COL 10 "CONFIRMA A EXCLUSAO? (S/N): (.)".
-          02 LINE 15 COL 39, PIC X TO WS-CONFIRMA AUTO.
+          02 LINE 12 COL 10 VALUE "TELEFONE      :".
+          02 LINE 12 COL 26, PIC X(015) FROM WS-TEL-CLI.
+          02 LINE 13 COL 10 VALUE "EMAIL         :".
+          02 LINE 13 COL 26, PIC X(040) FROM WS-EMAIL-CLI.
+          02 LINE 14 COL 10 VALUE "CIDADE        :".
+          02 LINE 14 COL 26, PIC X(030) FROM WS-CIDADE-CLI.
+          02 LINE 14 COL 58 VALUE "UF:".
+          02 LINE 14 COL 62, PIC X(002) FROM WS-UF-CLI.
+          02 LINE 16 COL 10 "CONFIRMA A EXCLUSAO? (S/N): (.)".
+          02 LINE 16 COL 39, PIC X TO WS-CONFIRMA AUTO.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
       *-----------------------------------*
@@ -186,16 +301,47 @@
           02 LINE 19 COL 15, PIC X(040) FROM WS-MSG.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
+      *-----------------------------------*
+      *
+       01 CONSULTA.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "CONSULTA DE CLIENTE".
+          02 LINE 07 COL 10 VALUE "CODIGO CLIENTE:".
+          02 LINE 07 COL 26, PIC ZZZZZZ9 FROM WS-COD-CLI.
+          02 LINE 08 COL 10 VALUE "CNPJ          :".
+          02 LINE 08 COL 26, PIC 99999999999999 FROM WS-CNPJ-CLI.
+          02 LINE 09 COL 10 VALUE "RAZAO SOCIAL  :".
+          02 LINE 09 COL 26, PIC X(040) FROM WS-RZ-SOCIAL.
+          02 LINE 10 COL 10 VALUE "LATITUDE      :".
+          02 LINE 10 COL 26, PIC -ZZ9,99999999 FROM WS-LATI-CLI.
+          02 LINE 11 COL 10 VALUE "LONGITUDE     :".
+          02 LINE 11 COL 26, PIC -ZZ9,99999999 FROM WS-LONG-CLI.
+          02 LINE 12 COL 10 VALUE "TELEFONE      :".
+          02 LINE 12 COL 26, PIC X(015) FROM WS-TEL-CLI.
+          02 LINE 13 COL 10 VALUE "EMAIL         :".
+          02 LINE 13 COL 26, PIC X(040) FROM WS-EMAIL-CLI.
+          02 LINE 14 COL 10 VALUE "CIDADE        :".
+          02 LINE 14 COL 26, PIC X(030) FROM WS-CIDADE-CLI.
+          02 LINE 14 COL 58 VALUE "UF:".
+          02 LINE 14 COL 62, PIC X(002) FROM WS-UF-CLI.
+          02 LINE 15 COL 10 VALUE "STATUS        :".
+          02 LINE 15 COL 26, PIC X(008) FROM WS-STATUS-DESC.
+          02 LINE 17 COL 10 "CONSULTAR OUTRO CLIENTE? (S/N): (.)".
+          02 LINE 17 COL 46, PIC X TO WS-CONFIRMA AUTO.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
       *-----------------------------------*
        PROCEDURE DIVISION.
       *-----------------------------------*
       *
        000-INICIO SECTION.
-	 *
+      *
            DISPLAY MENU
       *
            ACCEPT  MENU
-	 *
+      *
            EVALUATE WS-OPCAO
              WHEN 1
                 PERFORM 100-INCLUSAO
@@ -210,6 +356,10 @@
              WHEN 4
                 PERFORM 400-IMPORTACAO
              WHEN 5
+                MOVE ZEROS TO WS-SAIR
+                PERFORM 600-CONSULTA
+                  UNTIL WS-SAIR NOT EQUAL ZEROS
+             WHEN 9
                 GOBACK
            END-EVALUATE
            PERFORM 000-INICIO.
@@ -223,11 +373,61 @@
            ACCEPT   INCLUSAO
       *
            IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
-              OPEN I-O ARQ-CLIENTE
-              MOVE WS-CNPJ-CLI TO WS-CNPJ
-              MOVE WS-ARQ-CLI-REG TO ARQ-CLI-REG
-              WRITE ARQ-CLI-REG
-              CLOSE ARQ-CLIENTE
+              PERFORM 700-VALIDA-CNPJ
+              IF CNPJ-INVALIDO
+                 MOVE "CNPJ INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+                   TO WS-MSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+                 IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
+                    PERFORM 100-INCLUSAO
+                 END-IF
+              ELSE
+                 OPEN I-O ARQ-CLIENTE
+                 MOVE WS-CNPJ-CLI TO CNPJ-CLI
+                 READ ARQ-CLIENTE RECORD
+                   KEY IS CNPJ-CLI
+
+                 IF FSTATUS-CLI EQUAL "00"
+                    CLOSE ARQ-CLIENTE
+                    MOVE "CNPJ JA CADASTRADO PARA OUTRO CLIENTE"
+                      TO WS-MSG
+                    DISPLAY MENSAGEM
+                    ACCEPT  MENSAGEM
+                    IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
+                       PERFORM 100-INCLUSAO
+                    END-IF
+                 ELSE
+                    MOVE WS-CNPJ-CLI     TO WS-CNPJ
+                    MOVE WS-ARQ-CLI-REG  TO ARQ-CLI-REG
+                    MOVE "A"             TO STATUS-CLI
+                    WRITE ARQ-CLI-REG
+                    IF FSTATUS-CLI EQUAL "00"
+                       MOVE "INCLUSAO"   TO WS-AUD-OPERACAO
+                       MOVE WS-COD-CLI   TO WS-AUD-COD-CLI
+                       MOVE WS-CNPJ-CLI  TO WS-AUD-CNPJ
+                       MOVE SPACES       TO WS-AUD-RZ-ANTES
+                       MOVE ZEROS        TO WS-AUD-LATI-ANTES
+                       MOVE ZEROS        TO WS-AUD-LONG-ANTES
+                       MOVE SPACES       TO WS-AUD-STATUS-ANTES
+                       MOVE WS-RZ-SOCIAL TO WS-AUD-RZ-DEPOIS
+                       MOVE WS-LATI-CLI  TO WS-AUD-LATI-DEPOIS
+                       MOVE WS-LONG-CLI  TO WS-AUD-LONG-DEPOIS
+                       MOVE "A"          TO WS-AUD-STATUS-DEPOIS
+                       PERFORM 500-GRAVA-AUDITORIA
+                    ELSE
+                       STRING "ERRO AO GRAVAR CLIENTE - FS "
+                              FSTATUS-CLI
+                         INTO WS-MSG
+                       DISPLAY MENSAGEM
+                       ACCEPT  MENSAGEM
+                       IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
+                          PERFORM 100-INCLUSAO
+                       END-IF
+                    END-IF
+                    CLOSE ARQ-CLIENTE
+                 END-IF
+              END-IF
            END-IF
 
            PERFORM 000-INICIO.
@@ -245,6 +445,11 @@
            READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLI-REG
              KEY IS COD-CLI
 
+           MOVE WS-RZ-SOCIAL     TO WS-AUD-ANT-RZ
+           MOVE WS-LATI-CLI      TO WS-AUD-ANT-LATI
+           MOVE WS-LONG-CLI      TO WS-AUD-ANT-LONG
+           MOVE WS-STATUS-CLI    TO WS-AUD-ANT-STATUS
+
            IF FSTATUS-CLI NOT EQUAL "00"
               MOVE "CODIGO CLIENTE NAO ENCONTRADO"
                 TO WS-MSG
@@ -257,20 +462,61 @@
                    TO WS-MSG
               END-IF
            ELSE
-              DISPLAY ALTERACAO
-              ACCEPT  ALTERACAO
+              IF CLI-INATIVO
+                 MOVE "CLIENTE EXCLUIDO. OPERACAO NAO PERMITIDA"
+                   TO WS-MSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+                 IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "N"
+                    MOVE 9 TO WS-SAIR
+                 ELSE
+                    MOVE "INFORMAR NOVO CODIGO PARA CONSULTA"
+                      TO WS-MSG
+                 END-IF
+              ELSE
+                 DISPLAY ALTERACAO
+                 ACCEPT  ALTERACAO
 
-              IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
-                 INITIALIZE ARQ-CLI-REG
-                  MOVE WS-COD-CLI        TO COD-CLI
-                  MOVE WS-CNPJ-CLI       TO CNPJ-CLI
-                  MOVE WS-RZ-SOCIAL      TO RAZAO-SOCIAL
-                  MOVE WS-LATI-CLI       TO LATI-CLIENTE
-                  MOVE WS-LONG-CLI       TO LONGI-CLIENTE
+                 IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
+                    INITIALIZE ARQ-CLI-REG
+                     MOVE WS-COD-CLI        TO COD-CLI
+                     MOVE WS-CNPJ-CLI       TO CNPJ-CLI
+                     MOVE WS-RZ-SOCIAL      TO RAZAO-SOCIAL
+                     MOVE WS-LATI-CLI       TO LATI-CLIENTE
+                     MOVE WS-LONG-CLI       TO LONGI-CLIENTE
+                     MOVE "A"               TO STATUS-CLI
+                     MOVE WS-TEL-CLI        TO TELEFONE-CLI
+                     MOVE WS-EMAIL-CLI      TO EMAIL-CLI
+                     MOVE WS-CIDADE-CLI     TO CIDADE-CLI
+                     MOVE WS-UF-CLI         TO UF-CLI
 
-                  REWRITE ARQ-CLI-REG
-              ELSE
-                 MOVE 9 TO WS-SAIR
+                     REWRITE ARQ-CLI-REG
+                     IF FSTATUS-CLI EQUAL "00"
+                        MOVE "ALTERACAO"  TO WS-AUD-OPERACAO
+                        MOVE WS-COD-CLI   TO WS-AUD-COD-CLI
+                        MOVE WS-CNPJ-CLI  TO WS-AUD-CNPJ
+                        MOVE WS-AUD-ANT-RZ     TO WS-AUD-RZ-ANTES
+                        MOVE WS-AUD-ANT-LATI   TO WS-AUD-LATI-ANTES
+                        MOVE WS-AUD-ANT-LONG   TO WS-AUD-LONG-ANTES
+                        MOVE WS-AUD-ANT-STATUS TO WS-AUD-STATUS-ANTES
+                        MOVE WS-RZ-SOCIAL      TO WS-AUD-RZ-DEPOIS
+                        MOVE WS-LATI-CLI       TO WS-AUD-LATI-DEPOIS
+                        MOVE WS-LONG-CLI       TO WS-AUD-LONG-DEPOIS
+                        MOVE "A"               TO WS-AUD-STATUS-DEPOIS
+                        PERFORM 500-GRAVA-AUDITORIA
+                     ELSE
+                        STRING "ERRO AO ALTERAR CLIENTE - FS "
+                               FSTATUS-CLI
+                          INTO WS-MSG
+                        DISPLAY MENSAGEM
+                        ACCEPT  MENSAGEM
+                        IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "N"
+                           MOVE 9 TO WS-SAIR
+                        END-IF
+                     END-IF
+                 ELSE
+                    MOVE 9 TO WS-SAIR
+                 END-IF
               END-IF
            END-IF
            CLOSE ARQ-CLIENTE.
@@ -289,6 +535,11 @@
            READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLI-REG
                 KEY IS COD-CLI
 
+           MOVE WS-RZ-SOCIAL     TO WS-AUD-ANT-RZ
+           MOVE WS-LATI-CLI      TO WS-AUD-ANT-LATI
+           MOVE WS-LONG-CLI      TO WS-AUD-ANT-LONG
+           MOVE WS-STATUS-CLI    TO WS-AUD-ANT-STATUS
+
            IF FSTATUS-CLI NOT EQUAL "00"
               MOVE "CODIGO CLIENTE NAO ENCONTRADO"
                 TO WS-MSG
@@ -301,13 +552,50 @@
                    TO WS-MSG
               END-IF
            ELSE
-              DISPLAY EXCLUSAO
-              ACCEPT  EXCLUSAO
-
-              IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
-                 DELETE ARQ-CLIENTE RECORD
+              IF CLI-INATIVO
+                 MOVE "CLIENTE JA FOI EXCLUIDO"
+                   TO WS-MSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+                 IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "N"
+                    MOVE 9 TO WS-SAIR
+                 ELSE
+                    MOVE "INFORMAR NOVO CODIGO PARA CONSULTA"
+                      TO WS-MSG
+                 END-IF
               ELSE
-                 MOVE 9 TO WS-SAIR
+                 DISPLAY EXCLUSAO
+                 ACCEPT  EXCLUSAO
+
+                 IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
+                    MOVE "I" TO STATUS-CLI
+                    REWRITE ARQ-CLI-REG
+                    IF FSTATUS-CLI EQUAL "00"
+                       MOVE "EXCLUSAO"   TO WS-AUD-OPERACAO
+                       MOVE WS-COD-CLI   TO WS-AUD-COD-CLI
+                       MOVE WS-CNPJ-CLI  TO WS-AUD-CNPJ
+                       MOVE WS-AUD-ANT-RZ     TO WS-AUD-RZ-ANTES
+                       MOVE WS-AUD-ANT-LATI   TO WS-AUD-LATI-ANTES
+                       MOVE WS-AUD-ANT-LONG   TO WS-AUD-LONG-ANTES
+                       MOVE WS-AUD-ANT-STATUS TO WS-AUD-STATUS-ANTES
+                       MOVE WS-AUD-ANT-RZ     TO WS-AUD-RZ-DEPOIS
+                       MOVE WS-AUD-ANT-LATI   TO WS-AUD-LATI-DEPOIS
+                       MOVE WS-AUD-ANT-LONG   TO WS-AUD-LONG-DEPOIS
+                       MOVE "I"               TO WS-AUD-STATUS-DEPOIS
+                       PERFORM 500-GRAVA-AUDITORIA
+                    ELSE
+                       STRING "ERRO AO EXCLUIR CLIENTE - FS "
+                              FSTATUS-CLI
+                         INTO WS-MSG
+                       DISPLAY MENSAGEM
+                       ACCEPT  MENSAGEM
+                       IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "N"
+                          MOVE 9 TO WS-SAIR
+                       END-IF
+                    END-IF
+                 ELSE
+                    MOVE 9 TO WS-SAIR
+                 END-IF
               END-IF
            END-IF
            CLOSE ARQ-CLIENTE.
@@ -321,30 +609,69 @@
            DISPLAY IMPORTACAO
       *
            ACCEPT  IMPORTACAO
+      *
+           PERFORM 401-SOLICITA-ARQUIVO
+             UNTIL WS-IMPORT-LABEL NOT EQUAL SPACES
+                OR FUNCTION UPPER-CASE(WS-CONFIRMA) NOT EQUAL "S"
 
            MOVE SPACES TO WS-MSG
            IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
-              IF WS-IMPORT-LABEL EQUAL SPACES
-                 MOVE "INFORMAR NOME DO ARQUIVO" TO WS-MSG
-                 PERFORM 400-IMPORTACAO
-              END-IF
               OPEN INPUT IMPORT-CLI
               IF FS-IMPORT-CLI NOT EQUAL "00"
                  MOVE "ARQUIVO NAO ENCONTRADO" TO WS-MSG
               ELSE
                  OPEN I-O ARQ-CLIENTE
+                 OPEN OUTPUT REJEITO-CLI
+                 WRITE REJEITO-CLI-REG FROM WS-REJ-CAB
 
                  PERFORM UNTIL FS-IMPORT-CLI NOT EQUAL "00"
                     READ IMPORT-CLI
                     IF FS-IMPORT-CLI EQUAL ZEROS
                        ADD 1 TO WS-LIDOS
-                       MOVE IMPORT-CNPJ      TO WS-CNPJ
-                       MOVE IMPORT-COD-CLI   TO COD-CLI
-                       MOVE IMPORT-CNPJ      TO CNPJ
-                       MOVE IMPORT-RZ-SOCIAL TO RAZAO-SOCIAL
+                       MOVE IMPORT-CNPJ      TO CNPJ-CLI
+                       READ ARQ-CLIENTE RECORD
+                         KEY IS CNPJ-CLI
+
+                       IF FSTATUS-CLI EQUAL "00"
+                          MOVE IMPORT-COD-CLI   TO WS-REJ-COD-CLI
+                          MOVE IMPORT-CNPJ      TO WS-REJ-CNPJ
+                          MOVE IMPORT-RZ-SOCIAL TO WS-REJ-RZ-SOCIAL
+                          MOVE "CNPJ JA CADASTRADO"
+                            TO WS-REJ-MOTIVO
+                          WRITE REJEITO-CLI-REG FROM WS-REJ-LINHA
+                       ELSE
+                          INITIALIZE ARQ-CLI-REG
+                          MOVE IMPORT-CNPJ      TO WS-CNPJ
+                          MOVE IMPORT-COD-CLI   TO COD-CLI
+                          MOVE IMPORT-CNPJ      TO CNPJ
+                          MOVE IMPORT-RZ-SOCIAL TO RAZAO-SOCIAL
+                          MOVE "A"              TO STATUS-CLI
+                          COMPUTE LATI-CLIENTE  =
+                                  IMPORT-LAT / 100000000
+                          COMPUTE LONGI-CLIENTE =
+                                  IMPORT-LON / 100000000
+                          IF IMPORT-S-LAT = "-"
+                             COMPUTE LATI-CLIENTE =
+                                     LATI-CLIENTE * -1
+                          END-IF
+                          IF IMPORT-S-LON = "-"
+                             COMPUTE LONGI-CLIENTE =
+                                     LONGI-CLIENTE * -1
+                          END-IF
 
-                       WRITE ARQ-CLI-REG
-                       ADD 1 TO WS-GRAVADOS
+                          WRITE ARQ-CLI-REG
+                          IF FSTATUS-CLI EQUAL "00"
+                             ADD 1 TO WS-GRAVADOS
+                          ELSE
+                             MOVE IMPORT-COD-CLI   TO WS-REJ-COD-CLI
+                             MOVE IMPORT-CNPJ      TO WS-REJ-CNPJ
+                             MOVE IMPORT-RZ-SOCIAL TO WS-REJ-RZ-SOCIAL
+                             STRING "ERRO GRAVACAO - FS "
+                                    FSTATUS-CLI
+                               INTO WS-REJ-MOTIVO
+                             WRITE REJEITO-CLI-REG FROM WS-REJ-LINHA
+                          END-IF
+                       END-IF
                     END-IF
                  END-PERFORM
 
@@ -355,8 +682,111 @@
                    INTO WS-MSG
                  CLOSE ARQ-CLIENTE
                  CLOSE IMPORT-CLI
+                 CLOSE REJEITO-CLI
               END-IF
            END-IF.
+
+      *-----------------------------------*
+      *
+       401-SOLICITA-ARQUIVO SECTION.
+      *
+           MOVE "INFORMAR NOME DO ARQUIVO" TO WS-MSG
+           DISPLAY IMPORTACAO
+           ACCEPT  IMPORTACAO.
+
+      *-----------------------------------*
+      *
+       600-CONSULTA SECTION.
+      *
+           OPEN INPUT ARQ-CLIENTE
+      *
+           DISPLAY BUSCAR
+      *
+           ACCEPT  BUSCAR
+           MOVE WS-COD-CLI TO COD-CLI
+
+           READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLI-REG
+                KEY IS COD-CLI
+
+           IF FSTATUS-CLI NOT EQUAL "00"
+              MOVE "CODIGO CLIENTE NAO ENCONTRADO"
+                TO WS-MSG
+              DISPLAY MENSAGEM
+              ACCEPT  MENSAGEM
+              IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "N"
+                 MOVE 9 TO WS-SAIR
+              ELSE
+                 MOVE "INFORMAR NOVO CODIGO PARA CONSULTA"
+                   TO WS-MSG
+              END-IF
+           ELSE
+              IF CLI-INATIVO
+                 MOVE "INATIVO" TO WS-STATUS-DESC
+              ELSE
+                 MOVE "ATIVO"   TO WS-STATUS-DESC
+              END-IF
+
+              DISPLAY CONSULTA
+              ACCEPT  CONSULTA
+
+              IF FUNCTION UPPER-CASE(WS-CONFIRMA) NOT EQUAL "S"
+                 MOVE 9 TO WS-SAIR
+              END-IF
+           END-IF
+           CLOSE ARQ-CLIENTE.
+
+      *-----------------------------------*
+      *
+       500-GRAVA-AUDITORIA SECTION.
+      *
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA
+           MOVE WS-DATA-HORA-SISTEMA(1:8) TO WS-AUD-DATA
+           MOVE WS-DATA-HORA-SISTEMA(9:6) TO WS-AUD-HORA
+
+           OPEN EXTEND AUDIT-CLI
+           WRITE AUDIT-CLI-REG FROM WS-AUD-LINHA
+           CLOSE AUDIT-CLI.
+      *-----------------------------------*
+      *
+       700-VALIDA-CNPJ SECTION.
+      *
+           MOVE WS-CNPJ-CLI TO WS-CNPJ-DV
+
+           COMPUTE WS-CNPJ-SOMA1 =
+              WS-CNPJ-D(01) * 5 + WS-CNPJ-D(02) * 4 +
+              WS-CNPJ-D(03) * 3 + WS-CNPJ-D(04) * 2 +
+              WS-CNPJ-D(05) * 9 + WS-CNPJ-D(06) * 8 +
+              WS-CNPJ-D(07) * 7 + WS-CNPJ-D(08) * 6 +
+              WS-CNPJ-D(09) * 5 + WS-CNPJ-D(10) * 4 +
+              WS-CNPJ-D(11) * 3 + WS-CNPJ-D(12) * 2
+           COMPUTE WS-CNPJ-RESTO = FUNCTION MOD(WS-CNPJ-SOMA1, 11)
+           IF WS-CNPJ-RESTO LESS THAN 2
+              MOVE 0 TO WS-CNPJ-DIG1
+           ELSE
+              COMPUTE WS-CNPJ-DIG1 = 11 - WS-CNPJ-RESTO
+           END-IF
+
+           COMPUTE WS-CNPJ-SOMA2 =
+              WS-CNPJ-D(01) * 6 + WS-CNPJ-D(02) * 5 +
+              WS-CNPJ-D(03) * 4 + WS-CNPJ-D(04) * 3 +
+              WS-CNPJ-D(05) * 2 + WS-CNPJ-D(06) * 9 +
+              WS-CNPJ-D(07) * 8 + WS-CNPJ-D(08) * 7 +
+              WS-CNPJ-D(09) * 6 + WS-CNPJ-D(10) * 5 +
+              WS-CNPJ-D(11) * 4 + WS-CNPJ-D(12) * 3 +
+              WS-CNPJ-DIG1 * 2
+           COMPUTE WS-CNPJ-RESTO = FUNCTION MOD(WS-CNPJ-SOMA2, 11)
+           IF WS-CNPJ-RESTO LESS THAN 2
+              MOVE 0 TO WS-CNPJ-DIG2
+           ELSE
+              COMPUTE WS-CNPJ-DIG2 = 11 - WS-CNPJ-RESTO
+           END-IF
+
+           IF WS-CNPJ-D(13) EQUAL WS-CNPJ-DIG1
+              AND WS-CNPJ-D(14) EQUAL WS-CNPJ-DIG2
+              MOVE "S" TO WS-CNPJ-VALIDO
+           ELSE
+              MOVE "N" TO WS-CNPJ-VALIDO
+           END-IF.
       *
        END PROGRAM CADCLI.
       *-----------------------------------*
