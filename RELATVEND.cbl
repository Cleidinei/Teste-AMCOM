@@ -18,7 +18,7 @@
                   FILE STATUS   IS FSTATUS-VEND.
            SELECT ARQ-SORT      ASSIGN TO "RELATVEND.TMP"
                   FILE STATUS   IS FS-SORT.
-           SELECT REL-VENDEDOR ASSIGN TO "RELATVEND.CSV"
+           SELECT REL-VENDEDOR ASSIGN TO WS-REL-LABEL
            ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
@@ -42,9 +42,21 @@
       *-----------------------------------*
        77  FSTATUS-VEND           PIC  X(002)      VALUE "00".
        77  FS-SORT                PIC  X(002)      VALUE "00".
+       77  WS-NOME-UP             PIC  X(040)      VALUE SPACES.
+       77  WS-RZNOME-UP           PIC  X(040)      VALUE SPACES.
+       77  WS-TALLY               PIC  9(003)      VALUE ZERO.
+       77  WS-CPF-DISP            PIC  X(014)      VALUE SPACES.
+       77  WS-FILTRO-LEN          PIC  9(002)      VALUE ZERO.
+       77  WS-DATA-HORA-SISTEMA   PIC  X(021)      VALUE SPACES.
+       77  WS-REL-LABEL           PIC  X(030)      VALUE SPACES.
+       77  WS-QTD-REG             PIC  9(007)      VALUE ZEROS.
       *-----------------------------------*
        01  WS-CAB                   PIC  X(100)    VALUE
            "COD VEND;CPF VEND;NOME VEND;LATITUDE;LONGITUDE".
+       01  WS-RODAPE.
+           03 FILLER               PIC X(019) VALUE
+              "TOTAL DE REGISTROS;".
+           03 WS-RODAPE-QTD        PIC ZZZZZZ9.
        01  WS-DET.
            03 WS-DET-COD-VEND     PIC 9(003)       VALUE ZEROS.
            03 FILLER              PIC X            VALUE ";".
@@ -63,7 +75,9 @@
            03  VENDEDOR          PIC 9(003)  VALUE ZEROS.
            03  CODCLI            PIC 9(007)  VALUE ZEROS.
            03  RZNOME            PIC X(040)  VALUE SPACES.
+           03  FILTRO-CPF        PIC X(014)  VALUE SPACES.
            03  MSG               PIC X(040)  VALUE SPACES.
+           03  INCLUI-INATIVO    PIC X       VALUE "N".
       *-----------------------------------*
        PROCEDURE DIVISION USING PARAMETROS.
       *-----------------------------------*
@@ -113,18 +127,38 @@
       *-----------------------------------*
       *
        110-GERA-ARQ.
-           IF VENDEDOR EQUAL ZEROS
-              IF RZNOME EQUAL SPACES
+           IF VEND-ATIVO
+              OR FUNCTION UPPER-CASE(INCLUI-INATIVO) EQUAL "S"
+           IF FILTRO-CPF NOT EQUAL SPACES
+              MOVE CPF TO WS-CPF-DISP
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(FILTRO-CPF))
+                TO WS-FILTRO-LEN
+              IF WS-CPF-DISP(1:WS-FILTRO-LEN)
+                 EQUAL FUNCTION TRIM(FILTRO-CPF)
                  RELEASE REG-SORT FROM ARQ-VENDEDOR-REG
+              END-IF
+           ELSE
+              IF VENDEDOR EQUAL ZEROS
+                 IF RZNOME EQUAL SPACES
+                    RELEASE REG-SORT FROM ARQ-VENDEDOR-REG
+                 ELSE
+                    MOVE FUNCTION UPPER-CASE(NOME-VENDEDOR)
+                      TO WS-NOME-UP
+                    MOVE FUNCTION UPPER-CASE(RZNOME)
+                      TO WS-RZNOME-UP
+                    MOVE ZERO TO WS-TALLY
+                    INSPECT WS-NOME-UP TALLYING WS-TALLY
+                       FOR ALL FUNCTION TRIM(WS-RZNOME-UP)
+                    IF WS-TALLY GREATER THAN ZERO
+                       RELEASE REG-SORT FROM ARQ-VENDEDOR-REG
+                    END-IF
+                 END-IF
               ELSE
-                 IF NOME-VENDEDOR EQUAL RZNOME
+                 IF COD-VEND EQUAL VENDEDOR
                     RELEASE REG-SORT FROM ARQ-VENDEDOR-REG
                  END-IF
               END-IF
-           ELSE
-              IF COD-VEND EQUAL VENDEDOR
-                 RELEASE REG-SORT FROM ARQ-VENDEDOR-REG
-              END-IF
+           END-IF
            END-IF
 
            READ ARQ-VENDEDOR.
@@ -133,14 +167,26 @@
       *
        200-RELAT SECTION.
 
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA
+           STRING "RELATVEND_" WS-DATA-HORA-SISTEMA(1:8)
+                  "_" WS-DATA-HORA-SISTEMA(9:6) ".CSV"
+             INTO WS-REL-LABEL
+
            OPEN OUTPUT REL-VENDEDOR
 
+           MOVE ZEROS TO WS-QTD-REG
+
            RETURN ARQ-SORT
+              AT END CONTINUE
+           END-RETURN.
 
            WRITE REL-REGISTRO FROM WS-CAB
            PERFORM 210-IMP-REL
              UNTIL FS-SORT NOT EQUAL "00"
 
+           MOVE WS-QTD-REG TO WS-RODAPE-QTD
+           WRITE REL-REGISTRO FROM WS-RODAPE
+
            CLOSE REL-VENDEDOR.
       *-----------------------------------*
       *
@@ -151,7 +197,10 @@
            MOVE SORT-LATI              TO WS-DET-LATI
            MOVE SORT-LONGI             TO WS-DET-LONGI
            WRITE REL-REGISTRO FROM WS-DET
+           ADD 1 TO WS-QTD-REG
            RETURN ARQ-SORT
+              AT END CONTINUE
+           END-RETURN.
 
        END PROGRAM RELATVEND.
       *-----------------------------------*
