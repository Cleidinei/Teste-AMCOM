@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   BATCHMENU.
+       AUTHOR. CLEIDINEI.
+       DATE-WRITTEN.  09 AGOSTO 2026.
+      *
+      *-----------------------------------*
+      *    VERSAO EM LOTE DO MAINMENU: EM VEZ DE LER AS OPCOES POR
+      *    TELA, LE UM ARQUIVO DE COMANDOS (UM POR LINHA) E DISPARA
+      *    OS MESMOS RELATORIOS/DISTRIBUICAO QUE O MENU INTERATIVO,
+      *    PARA USO EM EXECUCAO DESATENDIDA (JOB AGENDADO).
+      *-----------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PARM      ASSIGN TO "BATCHMENU.PRM"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FSTATUS-PARM.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PARM
+           LABEL RECORD IS STANDARD.
+      *-----------------------------------*
+      *    LAYOUT DO CARTAO DE COMANDO:
+      *    TIPO C = RELATORIO DE CLIENTES
+      *    TIPO V = RELATORIO DE VENDEDORES
+      *    TIPO D = EXECUTA A DISTRIBUICAO
+      *    OS CAMPOS NAO USADOS PELO TIPO INFORMADO SAO IGNORADOS.
+      *-----------------------------------*
+       01  PARM-REG.
+           03 PARM-TIPO             PIC X(001).
+           03 PARM-ORDEM            PIC X(001).
+           03 PARM-CLASSIFICA       PIC 9(001).
+           03 PARM-COD-VEND         PIC 9(003).
+           03 PARM-COD-CLI          PIC 9(007).
+           03 PARM-RZNOME           PIC X(040).
+           03 PARM-FILTRO-DOC       PIC X(014).
+           03 PARM-DIST-MAXIMA      PIC 9(006)V9(002).
+           03 PARM-INCLUI-INATIVO   PIC X(001).
+           03 PARM-DIST-SO-MATRIZ   PIC X(001).
+           03 FILLER                PIC X(003).
+      *-----------------------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------------------*
+       77  FSTATUS-PARM             PIC X(002) VALUE "00".
+       77  WS-QTD-CMD               PIC 9(005) VALUE ZEROS.
+       77  WS-QTD-ERRO              PIC 9(005) VALUE ZEROS.
+      *-----------------------------------*
+       01  PARAMETROS.
+           03  WS-ORDEM             PIC X       VALUE SPACES.
+           03  WS-CLASSIFICA        PIC 9       VALUE ZERO.
+           03  WS-CODVENDEDOR       PIC 9(003)  VALUE ZEROS.
+           03  WS-CODCLIENTE        PIC 9(007)  VALUE ZEROS.
+           03  WS-RZ-NOME           PIC X(040)  VALUE SPACES.
+           03  WS-FILTRO-DOC        PIC X(014)  VALUE SPACES.
+           03  WS-MSG               PIC X(040)  VALUE SPACES.
+           03  WS-INCLUI-INATIVO    PIC X       VALUE "N".
+      *-----------------------------------*
+       01  PARAM-DIST.
+           03  WS-DIST-MAXIMA       PIC 9(006)V9(002) VALUE ZEROS.
+           03  WS-DIST-SO-MATRIZ    PIC X       VALUE "N".
+           03  WS-MSG-DIST          PIC X(040)  VALUE SPACES.
+      *-----------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------*
+      *
+       000-INICIO SECTION.
+      *
+           MOVE ZEROS TO WS-QTD-CMD
+           MOVE ZEROS TO WS-QTD-ERRO
+      *
+           OPEN INPUT ARQ-PARM
+      *
+           READ ARQ-PARM
+      *
+           PERFORM 100-PROCESSA-REG
+             UNTIL FSTATUS-PARM NOT EQUAL "00"
+      *
+           CLOSE ARQ-PARM
+      *
+           DISPLAY "BATCHMENU: " WS-QTD-CMD " COMANDO(S) LIDO(S), "
+                   WS-QTD-ERRO " COM ERRO"
+      *
+           STOP RUN.
+
+      *-----------------------------------*
+      *
+       100-PROCESSA-REG SECTION.
+      *
+           ADD 1 TO WS-QTD-CMD
+      *
+           EVALUATE FUNCTION UPPER-CASE(PARM-TIPO)
+              WHEN "C"
+                 PERFORM 110-RELAT-CLI
+              WHEN "V"
+                 PERFORM 120-RELAT-VEND
+              WHEN "D"
+                 PERFORM 130-DISTRIBUICAO
+              WHEN OTHER
+                 ADD 1 TO WS-QTD-ERRO
+                 DISPLAY "BATCHMENU: TIPO DE COMANDO INVALIDO: "
+                         PARM-TIPO
+           END-EVALUATE
+      *
+           READ ARQ-PARM.
+
+      *-----------------------------------*
+      *
+       110-RELAT-CLI SECTION.
+      *
+           MOVE FUNCTION UPPER-CASE(PARM-ORDEM) TO WS-ORDEM
+           MOVE PARM-CLASSIFICA                 TO WS-CLASSIFICA
+           MOVE PARM-COD-CLI                    TO WS-CODCLIENTE
+           MOVE PARM-RZNOME                     TO WS-RZ-NOME
+           MOVE PARM-FILTRO-DOC                 TO WS-FILTRO-DOC
+           MOVE FUNCTION UPPER-CASE(PARM-INCLUI-INATIVO)
+                                                 TO WS-INCLUI-INATIVO
+           MOVE SPACES                          TO WS-MSG
+      *
+           IF WS-ORDEM NOT EQUAL "A" AND WS-ORDEM NOT EQUAL "D"
+              ADD 1 TO WS-QTD-ERRO
+              DISPLAY "BATCHMENU: ORDENACAO INVALIDA NO COMANDO "
+                      "CLIENTES"
+           ELSE
+              IF WS-CLASSIFICA NOT EQUAL 1 AND WS-CLASSIFICA NOT EQUAL 2
+                 ADD 1 TO WS-QTD-ERRO
+                 DISPLAY "BATCHMENU: CLASSIFICACAO INVALIDA NO "
+                         "COMANDO CLIENTES"
+              ELSE
+                 CALL "RELATCLI" USING PARAMETROS
+                 DISPLAY "BATCHMENU: " WS-MSG
+              END-IF
+           END-IF.
+
+      *-----------------------------------*
+      *
+       120-RELAT-VEND SECTION.
+      *
+           MOVE FUNCTION UPPER-CASE(PARM-ORDEM) TO WS-ORDEM
+           MOVE PARM-CLASSIFICA                 TO WS-CLASSIFICA
+           MOVE PARM-COD-VEND                   TO WS-CODVENDEDOR
+           MOVE PARM-RZNOME                     TO WS-RZ-NOME
+           MOVE PARM-FILTRO-DOC                 TO WS-FILTRO-DOC
+           MOVE FUNCTION UPPER-CASE(PARM-INCLUI-INATIVO)
+                                                 TO WS-INCLUI-INATIVO
+           MOVE SPACES                          TO WS-MSG
+      *
+           IF WS-ORDEM NOT EQUAL "A" AND WS-ORDEM NOT EQUAL "D"
+              ADD 1 TO WS-QTD-ERRO
+              DISPLAY "BATCHMENU: ORDENACAO INVALIDA NO COMANDO "
+                      "VENDEDORES"
+           ELSE
+              IF WS-CLASSIFICA NOT EQUAL 1 AND WS-CLASSIFICA NOT EQUAL 2
+                 ADD 1 TO WS-QTD-ERRO
+                 DISPLAY "BATCHMENU: CLASSIFICACAO INVALIDA NO "
+                         "COMANDO VENDEDORES"
+              ELSE
+                 CALL "RELATVEND" USING PARAMETROS
+                 DISPLAY "BATCHMENU: " WS-MSG
+              END-IF
+           END-IF.
+
+      *-----------------------------------*
+      *
+       130-DISTRIBUICAO SECTION.
+      *
+           MOVE PARM-DIST-MAXIMA                TO WS-DIST-MAXIMA
+           MOVE FUNCTION UPPER-CASE(PARM-DIST-SO-MATRIZ)
+                                                 TO WS-DIST-SO-MATRIZ
+           MOVE SPACES                          TO WS-MSG-DIST
+      *
+           CALL "FAZDISTRIB" USING PARAM-DIST
+      *
+           DISPLAY "BATCHMENU: " WS-MSG-DIST.
+
+       END PROGRAM BATCHMENU.
+      *-----------------------------------*
