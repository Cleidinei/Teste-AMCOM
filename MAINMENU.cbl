@@ -21,7 +21,14 @@
           03 WS-CODVENDEDOR       PIC 9(003)  VALUE ZEROS.
           03 WS-CODCLIENTE        PIC 9(007)  VALUE ZEROS.
           03 WS-RZ-NOME           PIC X(040)  VALUE SPACES.
+          03 WS-FILTRO-DOC        PIC X(014)  VALUE SPACES.
           03 WS-MSG               PIC X(040)  VALUE SPACES.
+          03 WS-INCLUI-INATIVO    PIC X       VALUE "N".
+      *-----------------------------------*
+       01 PARAM-DIST.
+          03 WS-DIST-MAXIMA       PIC 9(006)V9(002) VALUE ZEROS.
+          03 WS-DIST-SO-MATRIZ    PIC X       VALUE "N".
+          03 WS-MSG-DIST          PIC X(040)  VALUE SPACES.
       *-----------------------------------*
       *
        SCREEN SECTION.
@@ -62,6 +69,12 @@
           "FILTRO RAZAO SOCIAL..: (....................................
       -"....)".
           02 LINE 11 COL 35, PIC X(040) TO WS-RZ-NOME AUTO.
+          02 LINE 12 COL 10 VALUE
+             "FILTRO CNPJ (PREFIXO): (..............)".
+          02 LINE 12 COL 35, PIC X(014) TO WS-FILTRO-DOC AUTO.
+          02 LINE 13 COL 10 VALUE
+             "INCLUIR CLIENTES INATIVOS? (S/N)....: (.)".
+          02 LINE 13 COL 47, PIC X TO WS-INCLUI-INATIVO AUTO.
           02 LINE 15 COL 10 VALUE
           "CONFIRMAR GERACAO RELATORIO (S/N): (.)".
           02 LINE 15 COL 46, PIC X TO WS-CONFIRMA AUTO.
@@ -88,6 +101,12 @@
              "FILTRO NOME VENDEDOR..: (................................
       -"........)".
           02 LINE 11 COL 36, PIC X(40) TO WS-RZ-NOME AUTO.
+          02 LINE 12 COL 10 VALUE
+             "FILTRO CPF (PREFIXO)..: (...........)".
+          02 LINE 12 COL 36, PIC X(011) TO WS-FILTRO-DOC AUTO.
+          02 LINE 13 COL 10 VALUE
+             "INCLUIR VENDEDORES INATIVOS? (S/N)...: (.)".
+          02 LINE 13 COL 48, PIC X TO WS-INCLUI-INATIVO AUTO.
           02 LINE 15 COL 10 VALUE
           "CONFIRMAR GERACAO RELATORIO (S/N): (.)".
           02 LINE 15 COL 46, PIC X TO WS-CONFIRMA AUTO.
@@ -95,6 +114,26 @@
           02 LINE 19 COL 15, PIC X(040) FROM WS-MSG.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
+      *-----------------------------------*
+      *
+       01 DISTRIB.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "DISTRIBUICAO DE CLIENTES/VENDEDORES".
+          02 LINE 07 COL 10 VALUE
+             "DISTANCIA MAXIMA EM KM (0 = SEM LIMITE)....: (........)".
+          02 LINE 07 COL 62, PIC ZZZZZ9,99 TO WS-DIST-MAXIMA AUTO.
+          02 LINE 09 COL 10 VALUE
+             "SOMENTE GERAR MATRIZ, SEM COMMITAR (S/N)...: (.)".
+          02 LINE 09 COL 62, PIC X TO WS-DIST-SO-MATRIZ AUTO.
+          02 LINE 15 COL 10 VALUE
+          "CONFIRMAR EXECUCAO DA DISTRIBUICAO (S/N): (.)".
+          02 LINE 15 COL 53, PIC X TO WS-CONFIRMA AUTO.
+          02 LINE 19 COL 10 VALUE "MSG:".
+          02 LINE 19 COL 15, PIC X(040) FROM WS-MSG-DIST.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
       *-----------------------------------*
        PROCEDURE DIVISION.
       *-----------------------------------*
@@ -115,7 +154,7 @@
               WHEN 4
                  PERFORM 200-RELAT-VEND
               WHEN 5
-                 CALL "FAZDISTRIB"
+                 PERFORM 300-DISTRIBUICAO
               WHEN 9
                  STOP RUN
            END-EVALUATE
@@ -145,7 +184,7 @@
               IF WS-ERRO EQUAL 0
                  MOVE FUNCTION UPPER-CASE(WS-ORDEM)
                    TO WS-ORDEM
-                 CALL "RELAT-CLI" USING PARAMETROS
+                 CALL "RELATCLI" USING PARAMETROS
               END-IF
               PERFORM 100-RELAT-CLI
            END-IF
@@ -174,12 +213,28 @@
               IF WS-ERRO EQUAL 0
                  MOVE FUNCTION UPPER-CASE(WS-ORDEM)
                    TO WS-ORDEM
-                 CALL "RELAT-VEND" USING PARAMETROS
+                 CALL "RELATVEND" USING PARAMETROS
               END-IF
               PERFORM 200-RELAT-VEND
            END-IF
            PERFORM 000-INICIO.
 
+      *-----------------------------------*
+      *
+       300-DISTRIBUICAO SECTION.
+      *
+           DISPLAY DISTRIB
+      *
+           ACCEPT  DISTRIB
+      *
+           IF FUNCTION UPPER-CASE(WS-CONFIRMA) = "S"
+              MOVE FUNCTION UPPER-CASE(WS-DIST-SO-MATRIZ)
+                TO WS-DIST-SO-MATRIZ
+              CALL "FAZDISTRIB" USING PARAM-DIST
+              PERFORM 300-DISTRIBUICAO
+           END-IF
+           PERFORM 000-INICIO.
+
        END PROGRAM MAINMENU.
 
 
