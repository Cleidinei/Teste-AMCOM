@@ -0,0 +1,34 @@
+      *-----------------------------------*
+      *    BOOKCLI.CPY
+      *    LAYOUT DO CADASTRO DE CLIENTES - ARQUIVO BOOKCLI
+      *    USADO POR CADCLI / RELATCLI / FAZDISTRIB
+      *-----------------------------------*
+       01  ARQ-CLI-REG.
+           03 COD-CLI              PIC 9(007).
+           03 CNPJ-CLI             PIC 9(014).
+           03 RAZAO-SOCIAL         PIC X(040).
+           03 LATI-CLIENTE         PIC S9(003)V9(008).
+           03 LONGI-CLIENTE        PIC S9(003)V9(008).
+           03 STATUS-CLI           PIC X(001) VALUE "A".
+              88 CLI-ATIVO                    VALUE "A".
+              88 CLI-INATIVO                  VALUE "I".
+           03 TELEFONE-CLI         PIC X(015).
+           03 EMAIL-CLI            PIC X(040).
+           03 CIDADE-CLI           PIC X(030).
+           03 UF-CLI               PIC X(002).
+      *-----------------------------------*
+      *    REDEFINICAO USADA PELOS RELATORIOS (CHAVE ALTERNATIVA CNPJ)
+      *-----------------------------------*
+       01  ARQ-CLIENTE-REG REDEFINES ARQ-CLI-REG.
+           03 COD-CLIENTE          PIC 9(007).
+           03 CNPJ                 PIC 9(014).
+           03 RAZAO-SOCIAL-CLI     PIC X(040).
+           03 LATITUDE-CLIENTE     PIC S9(003)V9(008).
+           03 LONGITUDE-CLIENTE    PIC S9(003)V9(008).
+           03 STATUS-CLIENTE       PIC X(001).
+              88 CLIENTE-ATIVO                VALUE "A".
+              88 CLIENTE-INATIVO              VALUE "I".
+           03 TELEFONE                PIC X(015).
+           03 EMAIL                   PIC X(040).
+           03 CIDADE                  PIC X(030).
+           03 UF                      PIC X(002).
