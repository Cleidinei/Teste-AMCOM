@@ -0,0 +1,22 @@
+      *-----------------------------------*
+      *    DISTCKP.CPY
+      *    LAYOUT DO CHECKPOINT DE EXECUCAO DO FAZDISTRIB - ARQUIVO
+      *    DISTCKP. GRAVADO A CADA CLIENTE PROCESSADO NA DISTRIBUICAO,
+      *    PERMITE REINICIAR A PARTIR DO ULTIMO CLIENTE CONCLUIDO CASO
+      *    A EXECUCAO ANTERIOR TENHA SIDO INTERROMPIDA ANTES DO FIM.
+      *-----------------------------------*
+       01  DISTRIB-CKP-REG.
+           03 CKP-COD-CLI           PIC 9(007).
+           03 CKP-QTD-IFC           PIC 9(007).
+           03 CKP-STATUS            PIC X(001).
+              88 CKP-EM-ANDAMENTO             VALUE "P".
+              88 CKP-CONCLUIDO                VALUE "C".
+      *-----------------------------------*
+      *    CARGA DE TRABALHO POR VENDEDOR ACUMULADA ATE O CHECKPOINT,
+      *    PARA QUE UMA EXECUCAO RETOMADA NAO PERCA A CONTAGEM DOS
+      *    CLIENTES JA DISTRIBUIDOS ANTES DA INTERRUPCAO.
+      *-----------------------------------*
+           03 CKP-VEND-ITEM OCCURS 200 TIMES.
+              05 CKP-VEND-COD       PIC 9(003).
+              05 CKP-VEND-QTD-CLI   PIC 9(007).
+              05 CKP-VEND-SOMA-DIST PIC 9(009)V9(002).
