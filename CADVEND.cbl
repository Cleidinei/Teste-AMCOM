@@ -22,6 +22,14 @@
                   ORGANIZATION  IS LINE SEQUENTIAL
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS FS-IMPORT-VEND.
+           SELECT REJEITO-VEND  ASSIGN TO "REJVEND.TXT"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-REJEITO-VEND.
+           SELECT AUDIT-VEND    ASSIGN TO "AUDVEND.TXT"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-AUDIT-VEND.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-VENDEDOR
@@ -40,6 +48,16 @@
            03 IMPORT-LAT           PIC  9(011).
            03 IMPORT-S-LON         PIC  X.
            03 IMPORT-LON           PIC  9(011).
+      *
+       FD  REJEITO-VEND
+           RECORD CONTAINS 100
+           LABEL RECORD IS STANDARD.
+       01  REJEITO-VEND-REG PIC X(100).
+      *
+       FD  AUDIT-VEND
+           RECORD CONTAINS 200
+           LABEL RECORD IS STANDARD.
+       01  AUDIT-VEND-REG PIC X(200).
       *-----------------------------------*
        WORKING-STORAGE SECTION.
       *-----------------------------------*
@@ -48,14 +66,67 @@
        77 WS-OPCAO                 PIC 9      VALUE ZEROS.
        77 WS-CONFIRMA              PIC X      VALUE SPACES.
        77 FS-IMPORT-VEND           PIC X(002) VALUE "00".
+       77 FS-REJEITO-VEND          PIC X(002) VALUE "00".
+       77 FS-AUDIT-VEND            PIC X(002) VALUE "00".
        77 WS-RETORNO               PIC 9(001) VALUE ZEROS.
        77 WS-CPF                   PIC 9(011) VALUE ZEROS.
        77 WS-IMPORT-LABEL          PIC X(020) VALUE SPACES.
        77 WS-MSG                   PIC X(040) VALUE SPACES.
+       77 WS-DATA-HORA-SISTEMA     PIC X(021) VALUE SPACES.
+       77 WS-STATUS-DESC           PIC X(008) VALUE SPACES.
+      *-----------------------------------*
+       01 WS-REJ-CAB               PIC X(100) VALUE
+           "COD VEND;CPF VEND;NOME VENDEDOR;MOTIVO DA REJEICAO".
+       01 WS-REJ-LINHA.
+          03 WS-REJ-COD-VEND       PIC 9(003)  VALUE ZEROS.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-REJ-CPF            PIC 9(011)  VALUE ZEROS.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-REJ-NOME-VEND      PIC X(040)  VALUE SPACES.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-REJ-MOTIVO         PIC X(030)  VALUE SPACES.
       *-----------------------------------*
        01 WS-CONTADORES.
           03 WS-LIDOS              PIC 9(009)  VALUE ZEROS.
           03 WS-GRAVADOS           PIC 9(009)  VALUE ZEROS.
+      *
+       01 WS-AUD-LINHA.
+          03 WS-AUD-DATA           PIC 9(008)  VALUE ZEROS.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-HORA           PIC 9(006)  VALUE ZEROS.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-OPERACAO       PIC X(010)  VALUE SPACES.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-COD-VEND       PIC 9(003)  VALUE ZEROS.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-CPF            PIC 9(011)  VALUE ZEROS.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-NOME-ANTES     PIC X(040)  VALUE SPACES.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-NOME-DEPOIS    PIC X(040)  VALUE SPACES.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-LATI-ANTES     PIC S9(003)V9(008) VALUE ZEROS.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-LATI-DEPOIS    PIC S9(003)V9(008) VALUE ZEROS.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-LONG-ANTES     PIC S9(003)V9(008) VALUE ZEROS.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-LONG-DEPOIS    PIC S9(003)V9(008) VALUE ZEROS.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-STATUS-ANTES   PIC X(001)  VALUE SPACES.
+          03 FILLER                PIC X       VALUE ";".
+          03 WS-AUD-STATUS-DEPOIS  PIC X(001)  VALUE SPACES.
+      *
+      *    SNAPSHOT DOS VALORES ANTIGOS DO VENDEDOR, CAPTURADO LOGO
+      *    APOS A LEITURA E ANTES DA TELA DE ALTERACAO SOBRESCREVER
+      *    WS-ARQ-VEND-REG, PARA PERMITIR REGISTRAR O VALOR ANTERIOR
+      *    NA TRILHA DE AUDITORIA.
+      *
+       01 WS-AUD-ANTES.
+          03 WS-AUD-ANT-NOME       PIC X(040) VALUE SPACES.
+          03 WS-AUD-ANT-LATI       PIC S9(003)V9(008) VALUE ZEROS.
+          03 WS-AUD-ANT-LONG       PIC S9(003)V9(008) VALUE ZEROS.
+          03 WS-AUD-ANT-STATUS     PIC X(001) VALUE SPACES.
       *
        01  WS-ARQ-VEND-REG.
            03 WS-COD-VEN           PIC  9(003) VALUE ZEROS.
@@ -63,6 +134,23 @@
            03 WS-NOME-VEN          PIC  X(040)  VALUE SPACES.
            03 WS-LATI-VEN          PIC S9(003)V9(008) VALUE ZEROS.
            03 WS-LONG-VEN          PIC S9(003)V9(008) VALUE ZEROS.
+           03 WS-STATUS-VEN        PIC  X(001) VALUE "A".
+           03 WS-TERRITORIO-VEN    PIC  X(020) VALUE SPACES.
+           03 WS-QUOTA-VEN         PIC  9(007)V9(002) VALUE ZEROS.
+           03 WS-COMISSAO-VEN      PIC  9(002)V9(002) VALUE ZEROS.
+      *-----------------------------------*
+      *    VALIDACAO DO DIGITO VERIFICADOR DO CPF
+      *-----------------------------------*
+       01  WS-CPF-DV.
+           03 WS-CPF-D              PIC 9(001) OCCURS 11 TIMES.
+       77 WS-CPF-SOMA1              PIC 9(005) VALUE ZEROS.
+       77 WS-CPF-SOMA2              PIC 9(005) VALUE ZEROS.
+       77 WS-CPF-RESTO              PIC 9(002) VALUE ZEROS.
+       77 WS-CPF-DIG1               PIC 9(001) VALUE ZEROS.
+       77 WS-CPF-DIG2               PIC 9(001) VALUE ZEROS.
+       77 WS-CPF-VALIDO             PIC X(001) VALUE "S".
+          88 CPF-VALIDO                         VALUE "S".
+          88 CPF-INVALIDO                       VALUE "N".
       *
       *-----------------------------------*
       *
@@ -76,7 +164,8 @@
           02 LINE 08 COL 10 VALUE "(2) ALTERAR".
           02 LINE 09 COL 10 VALUE "(3) EXCLUIR".
           02 LINE 10 COL 10 VALUE "(4) IMPORTAR".
-          02 LINE 11 COL 10 VALUE "(9) VOLTAR AO MENU".
+          02 LINE 11 COL 10 VALUE "(5) CONSULTAR".
+          02 LINE 12 COL 10 VALUE "(9) VOLTAR AO MENU".
           02 LINE 15 COL 10 VALUE "OPCAO DESEJADA: (.)".
           02 LINE 15 COL 27 PIC 9 TO WS-OPCAO AUTO.
           02 LINE 19 COL 10, PIC X(040) FROM WS-MSG.
@@ -99,8 +188,14 @@
           02 LINE 10 COL 27, PIC -ZZ9,99999999 TO WS-LATI-VEN.
           02 LINE 11 COL 10 VALUE "LONGITUDE      :".
           02 LINE 11 COL 27, PIC -ZZ9,99999999 TO WS-LONG-VEN.
-          02 LINE 15 COL 10 VALUE "CONFIRMA A INCLUSAO? (S/N): (.)".
-          02 LINE 15 COL 40, PIC X TO WS-CONFIRMA.
+          02 LINE 12 COL 10 VALUE "TERRITORIO     :".
+          02 LINE 12 COL 27, PIC X(020) TO WS-TERRITORIO-VEN.
+          02 LINE 13 COL 10 VALUE "COTA MENSAL    :".
+          02 LINE 13 COL 27, PIC ZZZZZ9,99 TO WS-QUOTA-VEN.
+          02 LINE 14 COL 10 VALUE "COMISSAO (%)   :".
+          02 LINE 14 COL 27, PIC Z9,99 TO WS-COMISSAO-VEN.
+          02 LINE 16 COL 10 VALUE "CONFIRMA A INCLUSAO? (S/N): (.)".
+          02 LINE 16 COL 40, PIC X TO WS-CONFIRMA.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
       *-----------------------------------*
@@ -122,8 +217,14 @@
           02 LINE 11 COL 10 VALUE "LONGITUDE      :".
           02 LINE 11 COL 27, PIC -ZZ9,99999999 USING WS-LONG-VEN
                                               AUTO.
-          02 LINE 15 COL 10 VALUE "CONFIRMA A ALTERACAO? (S/N): (.)".
-          02 LINE 15 COL 40, PIC X TO WS-CONFIRMA AUTO.
+          02 LINE 12 COL 10 VALUE "TERRITORIO     :".
+          02 LINE 12 COL 27, PIC X(020) USING WS-TERRITORIO-VEN AUTO.
+          02 LINE 13 COL 10 VALUE "COTA MENSAL    :".
+          02 LINE 13 COL 27, PIC ZZZZZ9,99 USING WS-QUOTA-VEN AUTO.
+          02 LINE 14 COL 10 VALUE "COMISSAO (%)   :".
+          02 LINE 14 COL 27, PIC Z9,99 USING WS-COMISSAO-VEN AUTO.
+          02 LINE 16 COL 10 VALUE "CONFIRMA A ALTERACAO? (S/N): (.)".
+          02 LINE 16 COL 40, PIC X TO WS-CONFIRMA AUTO.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
       *-----------------------------------*
@@ -143,8 +244,14 @@
           02 LINE 10 COL 27, PIC -ZZ9,99999999 FROM WS-LATI-VEN.
           02 LINE 11 COL 10 VALUE "LONGITUDE      :".
           02 LINE 11 COL 27, PIC -ZZ9,99999999 FROM WS-LONG-VEN.
-          02 LINE 15 COL 10 VALUE "CONFIRMA A EXCLUSAO? (S/N): (.)".
-          02 LINE 15 COL 39, PIC X TO WS-CONFIRMA AUTO.
+          02 LINE 12 COL 10 VALUE "TERRITORIO     :".
+          02 LINE 12 COL 27, PIC X(020) FROM WS-TERRITORIO-VEN.
+          02 LINE 13 COL 10 VALUE "COTA MENSAL    :".
+          02 LINE 13 COL 27, PIC ZZZZZ9,99 FROM WS-QUOTA-VEN.
+          02 LINE 14 COL 10 VALUE "COMISSAO (%)   :".
+          02 LINE 14 COL 27, PIC Z9,99 FROM WS-COMISSAO-VEN.
+          02 LINE 16 COL 10 VALUE "CONFIRMA A EXCLUSAO? (S/N): (.)".
+          02 LINE 16 COL 39, PIC X TO WS-CONFIRMA AUTO.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
       *-----------------------------------*
@@ -186,6 +293,35 @@
           02 LINE 19 COL 15, PIC X(040) FROM WS-MSG.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
+      *-----------------------------------*
+      *
+       01 CONSULTA.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "CONSULTA DE VENDEDOR".
+          02 LINE 07 COL 10 VALUE "CODIGO VENDEDOR:".
+          02 LINE 07 COL 27, PIC ZZ9 FROM WS-COD-VEN.
+          02 LINE 08 COL 10 VALUE "CPF            :".
+          02 LINE 08 COL 27, PIC 99999999999 FROM WS-CPF-VEN.
+          02 LINE 09 COL 10 VALUE "RAZAO SOCIAL   :".
+          02 LINE 09 COL 27, PIC X(040) FROM WS-NOME-VEN.
+          02 LINE 10 COL 10 VALUE "LATITUDE       :".
+          02 LINE 10 COL 27, PIC -ZZ9,99999999 FROM WS-LATI-VEN.
+          02 LINE 11 COL 10 VALUE "LONGITUDE      :".
+          02 LINE 11 COL 27, PIC -ZZ9,99999999 FROM WS-LONG-VEN.
+          02 LINE 12 COL 10 VALUE "TERRITORIO     :".
+          02 LINE 12 COL 27, PIC X(020) FROM WS-TERRITORIO-VEN.
+          02 LINE 13 COL 10 VALUE "COTA MENSAL    :".
+          02 LINE 13 COL 27, PIC ZZZZZ9,99 FROM WS-QUOTA-VEN.
+          02 LINE 14 COL 10 VALUE "COMISSAO (%)   :".
+          02 LINE 14 COL 27, PIC Z9,99 FROM WS-COMISSAO-VEN.
+          02 LINE 15 COL 10 VALUE "STATUS         :".
+          02 LINE 15 COL 27, PIC X(008) FROM WS-STATUS-DESC.
+          02 LINE 17 COL 10 "CONSULTAR OUTRO VENDEDOR? (S/N): (.)".
+          02 LINE 17 COL 47, PIC X TO WS-CONFIRMA AUTO.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
       *-----------------------------------*
        PROCEDURE DIVISION.
       *-----------------------------------*
@@ -210,6 +346,10 @@
              WHEN 4
                 PERFORM 400-IMPORTACAO
              WHEN 5
+                MOVE ZEROS TO WS-SAIR
+                PERFORM 600-CONSULTA
+                  UNTIL WS-SAIR NOT EQUAL ZEROS
+             WHEN 9
                 GOBACK
            END-EVALUATE
            PERFORM 000-INICIO.
@@ -222,10 +362,61 @@
            ACCEPT   INCLUSAO
       *
            IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
-              OPEN I-O ARQ-VENDEDOR
-              MOVE WS-CPF-VEN TO WS-CPF
-              MOVE WS-ARQ-VEND-REG TO ARQ-VENDEDOR-REG
-              CLOSE ARQ-VENDEDOR
+              PERFORM 700-VALIDA-CPF
+              IF CPF-INVALIDO
+                 MOVE "CPF INVALIDO - DIGITO VERIFICADOR"
+                   TO WS-MSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+                 IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
+                    PERFORM 100-INCLUSAO
+                 END-IF
+              ELSE
+                 OPEN I-O ARQ-VENDEDOR
+                 MOVE WS-CPF-VEN TO CPF
+                 READ ARQ-VENDEDOR RECORD
+                   KEY IS CPF
+
+                 IF FSTATUS-VEND EQUAL "00"
+                    CLOSE ARQ-VENDEDOR
+                    MOVE "CPF JA CADASTRADO PARA OUTRO VENDEDOR"
+                      TO WS-MSG
+                    DISPLAY MENSAGEM
+                    ACCEPT  MENSAGEM
+                    IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
+                       PERFORM 100-INCLUSAO
+                    END-IF
+                 ELSE
+                    MOVE WS-CPF-VEN         TO WS-CPF
+                    MOVE WS-ARQ-VEND-REG    TO ARQ-VENDEDOR-REG
+                    MOVE "A"                TO STATUS-VEND
+                    WRITE ARQ-VENDEDOR-REG
+                    IF FSTATUS-VEND EQUAL "00"
+                       MOVE "INCLUSAO"    TO WS-AUD-OPERACAO
+                       MOVE WS-COD-VEN    TO WS-AUD-COD-VEND
+                       MOVE WS-CPF-VEN    TO WS-AUD-CPF
+                       MOVE SPACES        TO WS-AUD-NOME-ANTES
+                       MOVE ZEROS         TO WS-AUD-LATI-ANTES
+                       MOVE ZEROS         TO WS-AUD-LONG-ANTES
+                       MOVE SPACES        TO WS-AUD-STATUS-ANTES
+                       MOVE WS-NOME-VEN   TO WS-AUD-NOME-DEPOIS
+                       MOVE WS-LATI-VEN   TO WS-AUD-LATI-DEPOIS
+                       MOVE WS-LONG-VEN   TO WS-AUD-LONG-DEPOIS
+                       MOVE "A"           TO WS-AUD-STATUS-DEPOIS
+                       PERFORM 500-GRAVA-AUDITORIA
+                    ELSE
+                       STRING "ERRO AO GRAVAR VENDEDOR - FS "
+                              FSTATUS-VEND
+                         INTO WS-MSG
+                       DISPLAY MENSAGEM
+                       ACCEPT  MENSAGEM
+                       IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
+                          PERFORM 100-INCLUSAO
+                       END-IF
+                    END-IF
+                    CLOSE ARQ-VENDEDOR
+                 END-IF
+              END-IF
            END-IF
 
            PERFORM 000-INICIO.
@@ -242,6 +433,11 @@
            READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VEND-REG
              KEY IS COD-VEND
 
+           MOVE WS-NOME-VEN      TO WS-AUD-ANT-NOME
+           MOVE WS-LATI-VEN      TO WS-AUD-ANT-LATI
+           MOVE WS-LONG-VEN      TO WS-AUD-ANT-LONG
+           MOVE WS-STATUS-VEN    TO WS-AUD-ANT-STATUS
+
            IF FSTATUS-VEND NOT EQUAL "00"
               MOVE "CODIGO DE VENDEDOR NAO LOCALIZADO"
                 TO WS-MSG
@@ -254,20 +450,60 @@
                    TO WS-MSG
               END-IF
            ELSE
-              DISPLAY ALTERACAO
-              ACCEPT  ALTERACAO
+              IF VEND-INATIVO
+                 MOVE "VENDEDOR EXCLUIDO. OPERACAO NAO PERMITIDA"
+                   TO WS-MSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+                 IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "N"
+                    MOVE 9 TO WS-SAIR
+                 ELSE
+                    MOVE "INFORMAR NOVO CODIGO PARA CONSULTA"
+                      TO WS-MSG
+                 END-IF
+              ELSE
+                 DISPLAY ALTERACAO
+                 ACCEPT  ALTERACAO
 
-              IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
-                 INITIALIZE ARQ-VENDEDOR-REG
-                  MOVE WS-COD-VEN        TO COD-VEND
-                  MOVE WS-CPF-VEN        TO CPF
-                  MOVE WS-NOME-VEN       TO NOME-VENDEDOR
-                  MOVE WS-LATI-VEN       TO LATITUDE-VENDEDOR
-                  MOVE WS-LONG-VEN       TO LONGITUDE-VENDEDOR
+                 IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
+                    INITIALIZE ARQ-VENDEDOR-REG
+                     MOVE WS-COD-VEN        TO COD-VEND
+                     MOVE WS-CPF-VEN        TO CPF
+                     MOVE WS-NOME-VEN       TO NOME-VENDEDOR
+                     MOVE WS-LATI-VEN       TO LATITUDE-VENDEDOR
+                     MOVE WS-LONG-VEN       TO LONGITUDE-VENDEDOR
+                     MOVE "A"               TO STATUS-VEND
+                     MOVE WS-TERRITORIO-VEN TO TERRITORIO-VEND
+                     MOVE WS-QUOTA-VEN      TO QUOTA-VEND
+                     MOVE WS-COMISSAO-VEN   TO COMISSAO-VEND
 
-                  REWRITE ARQ-VENDEDOR-REG
-              ELSE
-                 MOVE 9 TO WS-SAIR
+                     REWRITE ARQ-VENDEDOR-REG
+                     IF FSTATUS-VEND EQUAL "00"
+                        MOVE "ALTERACAO"   TO WS-AUD-OPERACAO
+                        MOVE WS-COD-VEN    TO WS-AUD-COD-VEND
+                        MOVE WS-CPF-VEN    TO WS-AUD-CPF
+                        MOVE WS-AUD-ANT-NOME   TO WS-AUD-NOME-ANTES
+                        MOVE WS-AUD-ANT-LATI   TO WS-AUD-LATI-ANTES
+                        MOVE WS-AUD-ANT-LONG   TO WS-AUD-LONG-ANTES
+                        MOVE WS-AUD-ANT-STATUS TO WS-AUD-STATUS-ANTES
+                        MOVE WS-NOME-VEN       TO WS-AUD-NOME-DEPOIS
+                        MOVE WS-LATI-VEN       TO WS-AUD-LATI-DEPOIS
+                        MOVE WS-LONG-VEN       TO WS-AUD-LONG-DEPOIS
+                        MOVE "A"               TO WS-AUD-STATUS-DEPOIS
+                        PERFORM 500-GRAVA-AUDITORIA
+                     ELSE
+                        STRING "ERRO AO ALTERAR VENDEDOR - FS "
+                               FSTATUS-VEND
+                          INTO WS-MSG
+                        DISPLAY MENSAGEM
+                        ACCEPT  MENSAGEM
+                        IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "N"
+                           MOVE 9 TO WS-SAIR
+                        END-IF
+                     END-IF
+                 ELSE
+                    MOVE 9 TO WS-SAIR
+                 END-IF
               END-IF
            END-IF
            CLOSE ARQ-VENDEDOR.
@@ -285,6 +521,11 @@
            READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VEND-REG
                 KEY IS COD-VEND
 
+           MOVE WS-NOME-VEN      TO WS-AUD-ANT-NOME
+           MOVE WS-LATI-VEN      TO WS-AUD-ANT-LATI
+           MOVE WS-LONG-VEN      TO WS-AUD-ANT-LONG
+           MOVE WS-STATUS-VEN    TO WS-AUD-ANT-STATUS
+
            IF FSTATUS-VEND NOT EQUAL "00"
               MOVE "CODIGO DE VENDEDOR NAO LOCALIZADO"
                 TO WS-MSG
@@ -297,13 +538,50 @@
                    TO WS-MSG
               END-IF
            ELSE
-              DISPLAY EXCLUSAO
-              ACCEPT  EXCLUSAO
-
-              IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
-                 DELETE ARQ-VENDEDOR RECORD
+              IF VEND-INATIVO
+                 MOVE "VENDEDOR JA FOI EXCLUIDO"
+                   TO WS-MSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+                 IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "N"
+                    MOVE 9 TO WS-SAIR
+                 ELSE
+                    MOVE "INFORMAR NOVO CODIGO PARA CONSULTA"
+                      TO WS-MSG
+                 END-IF
               ELSE
-                 MOVE 9 TO WS-SAIR
+                 DISPLAY EXCLUSAO
+                 ACCEPT  EXCLUSAO
+
+                 IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
+                    MOVE "I" TO STATUS-VEND
+                    REWRITE ARQ-VENDEDOR-REG
+                    IF FSTATUS-VEND EQUAL "00"
+                       MOVE "EXCLUSAO"    TO WS-AUD-OPERACAO
+                       MOVE WS-COD-VEN    TO WS-AUD-COD-VEND
+                       MOVE WS-CPF-VEN    TO WS-AUD-CPF
+                       MOVE WS-AUD-ANT-NOME   TO WS-AUD-NOME-ANTES
+                       MOVE WS-AUD-ANT-LATI   TO WS-AUD-LATI-ANTES
+                       MOVE WS-AUD-ANT-LONG   TO WS-AUD-LONG-ANTES
+                       MOVE WS-AUD-ANT-STATUS TO WS-AUD-STATUS-ANTES
+                       MOVE WS-AUD-ANT-NOME   TO WS-AUD-NOME-DEPOIS
+                       MOVE WS-AUD-ANT-LATI   TO WS-AUD-LATI-DEPOIS
+                       MOVE WS-AUD-ANT-LONG   TO WS-AUD-LONG-DEPOIS
+                       MOVE "I"               TO WS-AUD-STATUS-DEPOIS
+                       PERFORM 500-GRAVA-AUDITORIA
+                    ELSE
+                       STRING "ERRO AO EXCLUIR VENDEDOR - FS "
+                              FSTATUS-VEND
+                         INTO WS-MSG
+                       DISPLAY MENSAGEM
+                       ACCEPT  MENSAGEM
+                       IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "N"
+                          MOVE 9 TO WS-SAIR
+                       END-IF
+                    END-IF
+                 ELSE
+                    MOVE 9 TO WS-SAIR
+                 END-IF
               END-IF
            END-IF
            CLOSE ARQ-VENDEDOR.
@@ -317,42 +595,70 @@
       *
            ACCEPT  IMPORTACAO
 
+           PERFORM 401-SOLICITA-ARQUIVO
+             UNTIL WS-IMPORT-LABEL NOT EQUAL SPACES
+                OR FUNCTION UPPER-CASE(WS-CONFIRMA) NOT EQUAL "S"
+
            MOVE SPACES TO WS-MSG
            IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "S"
-              IF WS-IMPORT-LABEL EQUAL SPACES
-                 MOVE "INFORMAR NOME DO ARQUIVO" TO WS-MSG
-                 PERFORM 400-IMPORTACAO
-              END-IF
               OPEN INPUT IMPORT-VEND
               IF FS-IMPORT-VEND NOT EQUAL "00"
                  MOVE "ARQUIVO NAO LOCALIZADO" TO WS-MSG
               ELSE
                  OPEN I-O ARQ-VENDEDOR
+                 OPEN OUTPUT REJEITO-VEND
+                 WRITE REJEITO-VEND-REG FROM WS-REJ-CAB
 
                  PERFORM UNTIL FS-IMPORT-VEND NOT EQUAL "00"
                     READ IMPORT-VEND
                     IF FS-IMPORT-VEND EQUAL ZEROS
                        ADD 1 TO WS-LIDOS
-                       MOVE IMPORT-CPF          TO WS-CPF
-                       MOVE IMPORT-COD-VEND     TO COD-VEND
-                       MOVE IMPORT-CPF          TO CPF
-                       MOVE IMPORT-NOME-VEND    TO NOME-VENDEDOR
-                       COMPUTE LATITUDE-VENDEDOR  =
-                               IMPORT-LAT  / 100000000
-                       COMPUTE LONGITUDE-VENDEDOR =
-                               IMPORT-LON / 100000000
-                       IF IMPORT-S-LAT = "-"
-                          COMPUTE LATITUDE-VENDEDOR =
-                                  LATITUDE-VENDEDOR * -1
-                       END-IF
-                       IF IMPORT-S-LON = "-"
+                       MOVE IMPORT-CPF      TO CPF
+                       READ ARQ-VENDEDOR RECORD
+                         KEY IS CPF
+
+                       IF FSTATUS-VEND EQUAL "00"
+                          MOVE IMPORT-COD-VEND  TO WS-REJ-COD-VEND
+                          MOVE IMPORT-CPF       TO WS-REJ-CPF
+                          MOVE IMPORT-NOME-VEND TO WS-REJ-NOME-VEND
+                          MOVE "CPF JA CADASTRADO"
+                            TO WS-REJ-MOTIVO
+                          WRITE REJEITO-VEND-REG FROM WS-REJ-LINHA
+                       ELSE
+                          INITIALIZE ARQ-VENDEDOR-REG
+                          MOVE IMPORT-CPF          TO WS-CPF
+                          MOVE IMPORT-COD-VEND     TO COD-VEND
+                          MOVE IMPORT-CPF          TO CPF
+                          MOVE IMPORT-NOME-VEND    TO NOME-VENDEDOR
+                          MOVE "A"                 TO STATUS-VEND
+                          COMPUTE LATITUDE-VENDEDOR  =
+                                  IMPORT-LAT  / 100000000
                           COMPUTE LONGITUDE-VENDEDOR =
-                                  LONGITUDE-VENDEDOR * -1
-                       END-IF
+                                  IMPORT-LON / 100000000
+                          IF IMPORT-S-LAT = "-"
+                             COMPUTE LATITUDE-VENDEDOR =
+                                     LATITUDE-VENDEDOR * -1
+                          END-IF
+                          IF IMPORT-S-LON = "-"
+                             COMPUTE LONGITUDE-VENDEDOR =
+                                     LONGITUDE-VENDEDOR * -1
+                          END-IF
 
-                          ADD 1 TO WS-GRAVADOS
+                          WRITE ARQ-VENDEDOR-REG
+                          IF FSTATUS-VEND EQUAL "00"
+                             ADD 1 TO WS-GRAVADOS
+                          ELSE
+                             MOVE IMPORT-COD-VEND  TO WS-REJ-COD-VEND
+                             MOVE IMPORT-CPF       TO WS-REJ-CPF
+                             MOVE IMPORT-NOME-VEND TO WS-REJ-NOME-VEND
+                             STRING "ERRO GRAVACAO - FS "
+                                    FSTATUS-VEND
+                               INTO WS-REJ-MOTIVO
+                             WRITE REJEITO-VEND-REG FROM WS-REJ-LINHA
+                          END-IF
                        END-IF
-                    END-PERFORM
+                    END-IF
+                 END-PERFORM
 
                  STRING "LIDOS: "
                         WS-LIDOS
@@ -361,7 +667,107 @@
                    INTO WS-MSG
                  CLOSE ARQ-VENDEDOR
                  CLOSE IMPORT-VEND
+                 CLOSE REJEITO-VEND
+              END-IF
+           END-IF.
+
+      *-----------------------------------*
+      *
+       401-SOLICITA-ARQUIVO SECTION.
+      *
+           MOVE "INFORMAR NOME DO ARQUIVO" TO WS-MSG
+           DISPLAY IMPORTACAO
+           ACCEPT  IMPORTACAO.
+
+      *-----------------------------------*
+      *
+       600-CONSULTA SECTION.
+      *
+           OPEN INPUT ARQ-VENDEDOR
+      *
+           DISPLAY BUSCAR
+      *
+           ACCEPT  BUSCAR
+           MOVE WS-COD-VEN TO COD-VEND
+
+           READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VEND-REG
+                KEY IS COD-VEND
+
+           IF FSTATUS-VEND NOT EQUAL "00"
+              MOVE "CODIGO DE VENDEDOR NAO LOCALIZADO"
+                TO WS-MSG
+              DISPLAY MENSAGEM
+              ACCEPT  MENSAGEM
+              IF FUNCTION UPPER-CASE(WS-CONFIRMA) EQUAL "N"
+                 MOVE 9 TO WS-SAIR
+              ELSE
+                 MOVE "INFORMAR NOVO CODIGO PARA CONSULTA"
+                   TO WS-MSG
+              END-IF
+           ELSE
+              IF VEND-INATIVO
+                 MOVE "INATIVO" TO WS-STATUS-DESC
+              ELSE
+                 MOVE "ATIVO"   TO WS-STATUS-DESC
+              END-IF
+
+              DISPLAY CONSULTA
+              ACCEPT  CONSULTA
+
+              IF FUNCTION UPPER-CASE(WS-CONFIRMA) NOT EQUAL "S"
+                 MOVE 9 TO WS-SAIR
               END-IF
+           END-IF
+           CLOSE ARQ-VENDEDOR.
+
+      *-----------------------------------*
+      *
+       500-GRAVA-AUDITORIA SECTION.
+      *
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA
+           MOVE WS-DATA-HORA-SISTEMA(1:8) TO WS-AUD-DATA
+           MOVE WS-DATA-HORA-SISTEMA(9:6) TO WS-AUD-HORA
+
+           OPEN EXTEND AUDIT-VEND
+           WRITE AUDIT-VEND-REG FROM WS-AUD-LINHA
+           CLOSE AUDIT-VEND.
+      *-----------------------------------*
+      *
+       700-VALIDA-CPF SECTION.
+      *
+           MOVE WS-CPF-VEN TO WS-CPF-DV
+
+           COMPUTE WS-CPF-SOMA1 =
+              WS-CPF-D(01) * 10 + WS-CPF-D(02) * 9 +
+              WS-CPF-D(03) * 8  + WS-CPF-D(04) * 7 +
+              WS-CPF-D(05) * 6  + WS-CPF-D(06) * 5 +
+              WS-CPF-D(07) * 4  + WS-CPF-D(08) * 3 +
+              WS-CPF-D(09) * 2
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA1, 11)
+           IF WS-CPF-RESTO LESS THAN 2
+              MOVE 0 TO WS-CPF-DIG1
+           ELSE
+              COMPUTE WS-CPF-DIG1 = 11 - WS-CPF-RESTO
+           END-IF
+
+           COMPUTE WS-CPF-SOMA2 =
+              WS-CPF-D(01) * 11 + WS-CPF-D(02) * 10 +
+              WS-CPF-D(03) * 9  + WS-CPF-D(04) * 8 +
+              WS-CPF-D(05) * 7  + WS-CPF-D(06) * 6 +
+              WS-CPF-D(07) * 5  + WS-CPF-D(08) * 4 +
+              WS-CPF-D(09) * 3  + WS-CPF-DIG1  * 2
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA2, 11)
+           IF WS-CPF-RESTO LESS THAN 2
+              MOVE 0 TO WS-CPF-DIG2
+           ELSE
+              COMPUTE WS-CPF-DIG2 = 11 - WS-CPF-RESTO
+           END-IF
+
+           IF WS-CPF-D(10) EQUAL WS-CPF-DIG1
+              AND WS-CPF-D(11) EQUAL WS-CPF-DIG2
+              MOVE "S" TO WS-CPF-VALIDO
+           ELSE
+              MOVE "N" TO WS-CPF-VALIDO
            END-IF.
       *
        END PROGRAM CADVEND.
