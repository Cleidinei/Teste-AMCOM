@@ -0,0 +1,638 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   FAZDISTRIB.
+       AUTHOR. CLEIDINEI.
+       DATE-WRITTEN.  09 AGOSTO 2026.
+      *
+      *-----------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE   ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-CLI
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FSTATUS-CLI.
+           SELECT ARQ-VENDEDOR  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS SEQUENTIAL
+                  RECORD  KEY   IS COD-VEND
+                  ALTERNATE RECORD KEY IS CPF
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FSTATUS-VEND.
+           SELECT DISTRIB-REL   ASSIGN TO "DISTRIB.CSV"
+                  ORGANIZATION  IS LINE SEQUENTIAL.
+           SELECT SEMVEND-REL   ASSIGN TO "SEMVENDEDOR.CSV"
+                  ORGANIZATION  IS LINE SEQUENTIAL.
+           SELECT CARGVEND-REL  ASSIGN TO "CARGAVENDEDOR.CSV"
+                  ORGANIZATION  IS LINE SEQUENTIAL.
+           SELECT ARQ-HISTORICO ASSIGN TO DISK
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FSTATUS-HIST.
+           SELECT INTERFACE-CRM ASSIGN TO "CLIVEND.IFC"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-IFC.
+           SELECT MATRIZ-REL    ASSIGN TO "MATRIZDIST.CSV"
+                  ORGANIZATION  IS LINE SEQUENTIAL.
+           SELECT ARQ-CHECKPOINT ASSIGN TO DISK
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FSTATUS-CKP.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'BOOKCLI'.
+       COPY "BOOKCLI.CPY".
+      *
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADVENDEDOR'.
+       COPY "BOOKVEND.CPY".
+      *
+       FD  DISTRIB-REL.
+       01  DISTRIB-REG PIC X(100).
+      *
+       FD  SEMVEND-REL.
+       01  SEMVEND-REG PIC X(100).
+      *
+       FD  CARGVEND-REL.
+       01  CARGVEND-REG PIC X(100).
+      *
+       FD  ARQ-HISTORICO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'DISTHIST'.
+       COPY "DISTHIST.CPY".
+      *
+      *    ARQUIVO DE INTERFACE COM CRM/ERP: LAYOUT POSICIONAL DE
+      *    TAMANHO FIXO (CABECALHO/DETALHE/RODAPE), UM REGISTRO DE
+      *    ATRIBUICAO CLIENTE-VENDEDOR POR LINHA DE DETALHE.
+      *
+       FD  INTERFACE-CRM.
+       01  INTERFACE-REG PIC X(100).
+      *
+       FD  MATRIZ-REL.
+       01  MATRIZ-REG PIC X(100).
+      *
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'DISTCKP'.
+       COPY "DISTCKP.CPY".
+      *-----------------------------------*
+       WORKING-STORAGE SECTION.
+      *-----------------------------------*
+       77  FSTATUS-CLI             PIC X(002) VALUE "00".
+       77  FSTATUS-VEND            PIC X(002) VALUE "00".
+       77  FSTATUS-HIST            PIC X(002) VALUE "00".
+       77  FS-IFC                  PIC X(002) VALUE "00".
+       77  FSTATUS-CKP             PIC X(002) VALUE "00".
+       77  WS-IFC-QTD              PIC 9(007) VALUE ZEROS.
+       77  WS-CKP-ULT-CLI          PIC 9(007) VALUE ZEROS.
+       77  WS-IDX-CKP              PIC 9(003) VALUE ZEROS.
+       77  WS-CKP-CONTADOR         PIC 9(003) VALUE ZEROS.
+       77  WS-CKP-INTERVALO        PIC 9(003) VALUE 50.
+       01  WS-CKP-SW               PIC X(001) VALUE "N".
+           88 WS-CKP-REINICIO                 VALUE "S".
+           88 WS-CKP-NORMAL                   VALUE "N".
+       77  WS-DATA-HORA-SISTEMA    PIC X(021) VALUE SPACES.
+       77  WS-RUN-DATA             PIC 9(008) VALUE ZEROS.
+       77  WS-RUN-HORA             PIC 9(006) VALUE ZEROS.
+       77  WS-QTD-VEND             PIC 9(003) VALUE ZEROS.
+       77  WS-IDX-VEND             PIC 9(003) VALUE ZEROS.
+       77  WS-MELHOR-IDX           PIC 9(003) VALUE ZEROS.
+       77  WS-DIST-KM              PIC 9(006)V9(002) VALUE ZEROS.
+       77  WS-MELHOR-DIST          PIC 9(006)V9(002) VALUE ZEROS.
+       77  WS-PI                   PIC 9(001)V9(010) VALUE 3,1415926536.
+      *-----------------------------------*
+      *    TABELA DE VENDEDORES EM MEMORIA, USADA PARA CALCULAR A
+      *    DISTANCIA DE CADA CLIENTE A TODOS OS VENDEDORES CADASTRADOS
+      *-----------------------------------*
+       01  WS-VEND-TAB.
+           03 WS-VEND-ITEM OCCURS 200 TIMES.
+              05 WS-VEND-COD       PIC 9(003).
+              05 WS-VEND-NOME      PIC X(040).
+              05 WS-VEND-LAT       PIC S9(003)V9(008).
+              05 WS-VEND-LON       PIC S9(003)V9(008).
+              05 WS-VEND-QTD-CLI   PIC 9(007) VALUE ZEROS.
+              05 WS-VEND-SOMA-DIST PIC 9(009)V9(002) VALUE ZEROS.
+      *-----------------------------------*
+      *    CAMPOS AUXILIARES PARA O CALCULO DA DISTANCIA (HAVERSINE)
+      *-----------------------------------*
+       01  WS-CALC-DISTANCIA.
+           03 WS-LAT1-RAD          USAGE FLOAT-LONG.
+           03 WS-LON1-RAD          USAGE FLOAT-LONG.
+           03 WS-LAT2-RAD          USAGE FLOAT-LONG.
+           03 WS-LON2-RAD          USAGE FLOAT-LONG.
+           03 WS-DELTA-LAT         USAGE FLOAT-LONG.
+           03 WS-DELTA-LON         USAGE FLOAT-LONG.
+           03 WS-HAVERSINE-A       USAGE FLOAT-LONG.
+           03 WS-HAVERSINE-C       USAGE FLOAT-LONG.
+           03 WS-DISTANCIA-CALC    USAGE FLOAT-LONG.
+      *-----------------------------------*
+       01  WS-CAB                  PIC X(100) VALUE
+           "COD CLI;RAZAO SOCIAL;COD VEND;NOME VENDEDOR;DISTANCIA KM".
+       01  WS-DET.
+           03 WS-DET-COD-CLI       PIC 9(007)        VALUE ZEROS.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-DET-RZ-SOCIAL     PIC X(040)        VALUE SPACES.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-DET-COD-VEND      PIC 9(003)        VALUE ZEROS.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-DET-NOME-VEND     PIC X(040)        VALUE SPACES.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-DET-DIST          PIC ZZZZZ9,99     VALUE ZEROS.
+      *-----------------------------------*
+       01  WS-CAB-SEMVEND          PIC X(100) VALUE
+           "COD CLI;RAZAO SOCIAL;MENOR DISTANCIA ENCONTRADA KM".
+       01  WS-DET-SEMVEND.
+           03 WS-SV-COD-CLI        PIC 9(007)        VALUE ZEROS.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-SV-RZ-SOCIAL      PIC X(040)        VALUE SPACES.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-SV-DIST           PIC ZZZZZ9,99     VALUE ZEROS.
+      *-----------------------------------*
+       01  WS-CAB-CARGA            PIC X(100) VALUE
+           "COD VEND;NOME VENDEDOR;QTD CLIENTES;DISTANCIA MEDIA KM".
+       01  WS-DET-CARGA.
+           03 WS-CG-COD-VEND       PIC 9(003)        VALUE ZEROS.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-CG-NOME-VEND      PIC X(040)        VALUE SPACES.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-CG-QTD-CLI        PIC ZZZZZZ9       VALUE ZEROS.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-CG-DIST-MEDIA     PIC ZZZZZ9,99     VALUE ZEROS.
+      *-----------------------------------*
+      *    LAYOUT DO ARQUIVO DE INTERFACE CRM/ERP (REGISTROS DE
+      *    TAMANHO FIXO, 100 BYTES, DIFERENCIADOS PELO TIPO)
+      *-----------------------------------*
+       01  WS-IFC-HEADER.
+           03 WS-IFC-H-TIPO        PIC X(001)        VALUE "H".
+           03 WS-IFC-H-SISTEMA     PIC X(010)        VALUE "DISTRIB".
+           03 WS-IFC-H-DATA-EXEC   PIC 9(008)        VALUE ZEROS.
+           03 WS-IFC-H-HORA-EXEC   PIC 9(006)        VALUE ZEROS.
+           03 FILLER               PIC X(075)        VALUE SPACES.
+       01  WS-IFC-DETALHE.
+           03 WS-IFC-D-TIPO        PIC X(001)        VALUE "D".
+           03 WS-IFC-D-COD-CLI     PIC 9(007)        VALUE ZEROS.
+           03 WS-IFC-D-COD-VEND    PIC 9(003)        VALUE ZEROS.
+           03 WS-IFC-D-DISTANCIA   PIC 9(006)V9(002) VALUE ZEROS.
+           03 WS-IFC-D-DATA-EXEC   PIC 9(008)        VALUE ZEROS.
+           03 WS-IFC-D-HORA-EXEC   PIC 9(006)        VALUE ZEROS.
+           03 FILLER               PIC X(067)        VALUE SPACES.
+       01  WS-IFC-TRAILER.
+           03 WS-IFC-T-TIPO        PIC X(001)        VALUE "T".
+           03 WS-IFC-T-QTD-REG     PIC 9(007)        VALUE ZEROS.
+           03 FILLER               PIC X(092)        VALUE SPACES.
+      *-----------------------------------*
+      *    MATRIZ DE DISTANCIA CLIENTE X VENDEDOR (TODAS AS
+      *    COMBINACOES, NAO SOMENTE O VENDEDOR MAIS PROXIMO)
+      *-----------------------------------*
+       01  WS-CAB-MATRIZ           PIC X(100) VALUE
+           "COD CLI;RAZAO SOCIAL;COD VEND;NOME VENDEDOR;DISTANCIA KM
+      -    " (TODOS OS VENDEDORES)".
+       01  WS-DET-MATRIZ.
+           03 WS-MTZ-COD-CLI       PIC 9(007)        VALUE ZEROS.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-MTZ-RZ-SOCIAL     PIC X(040)        VALUE SPACES.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-MTZ-COD-VEND      PIC 9(003)        VALUE ZEROS.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-MTZ-NOME-VEND     PIC X(040)        VALUE SPACES.
+           03 FILLER               PIC X             VALUE ";".
+           03 WS-MTZ-DIST          PIC ZZZZZ9,99     VALUE ZEROS.
+      *-----------------------------------*
+       LINKAGE SECTION.
+       01  PARAMETROS-DIST.
+           03  DIST-MAXIMA         PIC 9(006)V9(002) VALUE ZEROS.
+           03  DIST-SO-MATRIZ      PIC X(001)        VALUE "N".
+               88 DIST-GERA-SO-MATRIZ  VALUE "S".
+               88 DIST-COMMITA         VALUE "N".
+           03  DIST-MSG            PIC X(040)        VALUE SPACES.
+      *-----------------------------------*
+       PROCEDURE DIVISION USING PARAMETROS-DIST.
+      *-----------------------------------*
+      *
+       000-INICIO SECTION.
+      *
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA
+           MOVE WS-DATA-HORA-SISTEMA(1:8)  TO WS-RUN-DATA
+           MOVE WS-DATA-HORA-SISTEMA(9:6)  TO WS-RUN-HORA
+      *
+           INITIALIZE DISTRIB-CKP-REG
+      *
+           PERFORM 100-CARREGA-VENDEDORES
+      *
+           IF WS-QTD-VEND EQUAL ZEROS
+              MOVE "FAZDISTRIB: NENHUM VENDEDOR CADASTRADO"
+                TO DIST-MSG
+           ELSE
+              PERFORM 200-DISTRIBUI-CLIENTES
+              IF DIST-GERA-SO-MATRIZ
+                 MOVE "MATRIZ GERADA - REVISE ANTES DE COMMITAR"
+                   TO DIST-MSG
+              ELSE
+                 MOVE "DISTRIBUICAO CONCLUIDA COM SUCESSO" TO DIST-MSG
+              END-IF
+           END-IF
+      *
+           GOBACK.
+
+      *-----------------------------------*
+      *
+       100-CARREGA-VENDEDORES SECTION.
+      *
+           MOVE ZEROS TO WS-QTD-VEND
+           INITIALIZE WS-VEND-TAB
+           OPEN INPUT ARQ-VENDEDOR
+      *
+           READ ARQ-VENDEDOR NEXT RECORD
+      *
+           PERFORM UNTIL FSTATUS-VEND NOT EQUAL "00"
+                 OR WS-QTD-VEND EQUAL 200
+              IF VEND-ATIVO
+                 ADD 1 TO WS-QTD-VEND
+                 MOVE COD-VEND              TO WS-VEND-COD(WS-QTD-VEND)
+                 MOVE NOME-VENDEDOR         TO WS-VEND-NOME(WS-QTD-VEND)
+                 MOVE LATITUDE-VENDEDOR     TO WS-VEND-LAT(WS-QTD-VEND)
+                 MOVE LONGITUDE-VENDEDOR    TO WS-VEND-LON(WS-QTD-VEND)
+              END-IF
+              READ ARQ-VENDEDOR NEXT RECORD
+           END-PERFORM
+      *
+           IF WS-QTD-VEND EQUAL 200
+              AND FSTATUS-VEND EQUAL "00"
+              DISPLAY "FAZDISTRIB: LIMITE DE 200 VENDEDORES ATINGIDO -"
+              DISPLAY "VENDEDORES ADICIONAIS NAO FORAM CONSIDERADOS"
+           END-IF
+      *
+           CLOSE ARQ-VENDEDOR.
+
+      *-----------------------------------*
+      *
+       200-DISTRIBUI-CLIENTES SECTION.
+      *
+           IF DIST-GERA-SO-MATRIZ
+              PERFORM 201-GERA-MATRIZ-SOMENTE
+           ELSE
+              PERFORM 202-DISTRIBUI-E-COMMITA
+           END-IF.
+
+      *-----------------------------------*
+      *    PASSO SOMENTE-MATRIZ: CALCULA E GRAVA A MATRIZ DE DISTANCIA
+      *    CLIENTE X VENDEDOR PARA CONFERENCIA, SEM COMMITAR NENHUMA
+      *    ATRIBUICAO REAL (NAO MEXE EM DISTRIB-REL, SEMVEND-REL,
+      *    INTERFACE-CRM NEM NO CHECKPOINT DE RESTART DA DISTRIBUICAO).
+      *-----------------------------------*
+      *
+       201-GERA-MATRIZ-SOMENTE SECTION.
+      *
+           OPEN INPUT  ARQ-CLIENTE
+           OPEN OUTPUT MATRIZ-REL
+      *
+           WRITE MATRIZ-REG FROM WS-CAB-MATRIZ
+      *
+           READ ARQ-CLIENTE NEXT RECORD
+      *
+           PERFORM UNTIL FSTATUS-CLI NOT EQUAL "00"
+              IF CLI-ATIVO
+                 PERFORM 210-ACHA-VENDEDOR-PROXIMO
+              END-IF
+              READ ARQ-CLIENTE NEXT RECORD
+           END-PERFORM
+      *
+           CLOSE ARQ-CLIENTE
+           CLOSE MATRIZ-REL.
+
+      *-----------------------------------*
+      *
+       202-DISTRIBUI-E-COMMITA SECTION.
+      *
+           PERFORM 206-VERIFICA-CHECKPOINT
+      *
+           IF WS-CKP-REINICIO
+              OPEN INPUT  ARQ-CLIENTE
+              OPEN EXTEND DISTRIB-REL
+              OPEN EXTEND SEMVEND-REL
+              OPEN EXTEND INTERFACE-CRM
+              OPEN EXTEND MATRIZ-REL
+              MOVE WS-CKP-ULT-CLI TO COD-CLI
+              START ARQ-CLIENTE KEY IS GREATER THAN COD-CLI
+                 INVALID KEY
+                    MOVE "10" TO FSTATUS-CLI
+              END-START
+           ELSE
+              OPEN INPUT  ARQ-CLIENTE
+              OPEN OUTPUT DISTRIB-REL
+              OPEN OUTPUT SEMVEND-REL
+              OPEN OUTPUT INTERFACE-CRM
+              OPEN OUTPUT MATRIZ-REL
+              WRITE DISTRIB-REG FROM WS-CAB
+              WRITE SEMVEND-REG FROM WS-CAB-SEMVEND
+              WRITE MATRIZ-REG FROM WS-CAB-MATRIZ
+              MOVE WS-RUN-DATA TO WS-IFC-H-DATA-EXEC
+              MOVE WS-RUN-HORA TO WS-IFC-H-HORA-EXEC
+              WRITE INTERFACE-REG FROM WS-IFC-HEADER
+           END-IF
+      *
+           PERFORM 205-ABRE-HISTORICO
+      *
+           IF FSTATUS-CLI EQUAL "00"
+              READ ARQ-CLIENTE NEXT RECORD
+           END-IF
+      *
+           PERFORM UNTIL FSTATUS-CLI NOT EQUAL "00"
+              IF CLI-ATIVO
+                 PERFORM 210-ACHA-VENDEDOR-PROXIMO
+                 IF DIST-MAXIMA GREATER THAN ZEROS
+                    AND WS-MELHOR-DIST GREATER THAN DIST-MAXIMA
+                    PERFORM 221-GRAVA-SEM-VENDEDOR
+                 ELSE
+                    PERFORM 220-GRAVA-LINHA
+                    PERFORM 225-GRAVA-HISTORICO
+                 END-IF
+                 ADD 1 TO WS-CKP-CONTADOR
+                 IF WS-CKP-CONTADOR >= WS-CKP-INTERVALO
+                    PERFORM 227-GRAVA-CHECKPOINT
+                    MOVE ZEROS TO WS-CKP-CONTADOR
+                 END-IF
+              END-IF
+              READ ARQ-CLIENTE NEXT RECORD
+           END-PERFORM
+      *
+           PERFORM 228-FINALIZA-CHECKPOINT
+      *
+           MOVE WS-IFC-QTD TO WS-IFC-T-QTD-REG
+           WRITE INTERFACE-REG FROM WS-IFC-TRAILER
+      *
+           CLOSE ARQ-CLIENTE
+           CLOSE DISTRIB-REL
+           CLOSE SEMVEND-REL
+           CLOSE ARQ-HISTORICO
+           CLOSE INTERFACE-CRM
+           CLOSE MATRIZ-REL
+      *
+           PERFORM 240-GRAVA-CARGA-VENDEDORES.
+
+      *-----------------------------------*
+      *    VERIFICA SE EXISTE CHECKPOINT DE UMA EXECUCAO ANTERIOR
+      *    INTERROMPIDA (STATUS "EM ANDAMENTO"). SE HOUVER, RETOMA A
+      *    PARTIR DO PROXIMO CLIENTE APOS O ULTIMO PROCESSADO; SENAO,
+      *    A DISTRIBUICAO E FEITA DESDE O PRIMEIRO CLIENTE (NORMAL).
+      *-----------------------------------*
+      *
+       206-VERIFICA-CHECKPOINT SECTION.
+      *
+           SET WS-CKP-NORMAL TO TRUE
+           MOVE ZEROS TO WS-CKP-ULT-CLI
+           MOVE ZEROS TO WS-IFC-QTD
+      *
+           OPEN INPUT ARQ-CHECKPOINT
+      *
+           IF FSTATUS-CKP EQUAL "00"
+              READ ARQ-CHECKPOINT
+              IF FSTATUS-CKP EQUAL "00"
+                 AND CKP-EM-ANDAMENTO
+                 SET WS-CKP-REINICIO TO TRUE
+                 MOVE CKP-COD-CLI TO WS-CKP-ULT-CLI
+                 MOVE CKP-QTD-IFC TO WS-IFC-QTD
+                 PERFORM 207-RESTAURA-CARGA-VENDEDORES
+              END-IF
+              CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+      *-----------------------------------*
+      *    RESTAURA, POR VENDEDOR, A QUANTIDADE DE CLIENTES E A SOMA
+      *    DE DISTANCIAS JA ACUMULADAS ATE O CHECKPOINT, PARA QUE O
+      *    RELATORIO DE CARGA DE TRABALHO NAO PERCA O QUE FOI FEITO
+      *    ANTES DA EXECUCAO SER INTERROMPIDA.
+      *-----------------------------------*
+      *
+       207-RESTAURA-CARGA-VENDEDORES SECTION.
+      *
+           PERFORM VARYING WS-IDX-VEND FROM 1 BY 1
+                   UNTIL WS-IDX-VEND > WS-QTD-VEND
+              PERFORM VARYING WS-IDX-CKP FROM 1 BY 1
+                      UNTIL WS-IDX-CKP > 200
+                 IF CKP-VEND-COD(WS-IDX-CKP)
+                    EQUAL WS-VEND-COD(WS-IDX-VEND)
+                    MOVE CKP-VEND-QTD-CLI(WS-IDX-CKP)
+                      TO WS-VEND-QTD-CLI(WS-IDX-VEND)
+                    MOVE CKP-VEND-SOMA-DIST(WS-IDX-CKP)
+                      TO WS-VEND-SOMA-DIST(WS-IDX-VEND)
+                    MOVE 201 TO WS-IDX-CKP
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+      *-----------------------------------*
+      *    GRAVA O PROGRESSO APOS CADA CLIENTE PROCESSADO COM SUCESSO,
+      *    PARA PERMITIR RETOMAR DAQUI SE A EXECUCAO FOR INTERROMPIDA.
+      *-----------------------------------*
+      *
+       227-GRAVA-CHECKPOINT SECTION.
+      *
+           MOVE COD-CLI    TO CKP-COD-CLI
+           MOVE WS-IFC-QTD TO CKP-QTD-IFC
+           SET CKP-EM-ANDAMENTO TO TRUE
+      *
+           PERFORM VARYING WS-IDX-VEND FROM 1 BY 1
+                   UNTIL WS-IDX-VEND > WS-QTD-VEND
+              MOVE WS-VEND-COD(WS-IDX-VEND)
+                TO CKP-VEND-COD(WS-IDX-VEND)
+              MOVE WS-VEND-QTD-CLI(WS-IDX-VEND)
+                TO CKP-VEND-QTD-CLI(WS-IDX-VEND)
+              MOVE WS-VEND-SOMA-DIST(WS-IDX-VEND)
+                TO CKP-VEND-SOMA-DIST(WS-IDX-VEND)
+           END-PERFORM
+      *
+           OPEN OUTPUT ARQ-CHECKPOINT
+           WRITE DISTRIB-CKP-REG
+           CLOSE ARQ-CHECKPOINT.
+
+      *-----------------------------------*
+      *    MARCA O CHECKPOINT COMO CONCLUIDO: A PROXIMA EXECUCAO SERA
+      *    UMA DISTRIBUICAO NORMAL, DESDE O PRIMEIRO CLIENTE.
+      *-----------------------------------*
+      *
+       228-FINALIZA-CHECKPOINT SECTION.
+      *
+           MOVE WS-IFC-QTD TO CKP-QTD-IFC
+           SET CKP-CONCLUIDO TO TRUE
+      *
+           OPEN OUTPUT ARQ-CHECKPOINT
+           WRITE DISTRIB-CKP-REG
+           CLOSE ARQ-CHECKPOINT.
+
+      *-----------------------------------*
+      *    O HISTORICO E CUMULATIVO: CADA EXECUCAO ACRESCENTA REGISTROS
+      *    AO FINAL DO ARQUIVO, SEM APAGAR AS EXECUCOES ANTERIORES.
+      *-----------------------------------*
+      *
+       205-ABRE-HISTORICO SECTION.
+      *
+           OPEN EXTEND ARQ-HISTORICO
+           IF FSTATUS-HIST EQUAL "35"
+              OPEN OUTPUT ARQ-HISTORICO
+           END-IF.
+
+      *-----------------------------------*
+      *
+       210-ACHA-VENDEDOR-PROXIMO SECTION.
+      *
+           MOVE 1    TO WS-MELHOR-IDX
+           MOVE ZEROS TO WS-MELHOR-DIST
+      *
+           PERFORM VARYING WS-IDX-VEND FROM 1 BY 1
+                   UNTIL WS-IDX-VEND > WS-QTD-VEND
+              PERFORM 230-CALCULA-DISTANCIA
+              PERFORM 215-GRAVA-MATRIZ-LINHA
+              IF WS-IDX-VEND EQUAL 1
+                 OR WS-DIST-KM < WS-MELHOR-DIST
+                 MOVE WS-DIST-KM  TO WS-MELHOR-DIST
+                 MOVE WS-IDX-VEND TO WS-MELHOR-IDX
+              END-IF
+           END-PERFORM.
+
+      *-----------------------------------*
+      *
+       215-GRAVA-MATRIZ-LINHA SECTION.
+      *
+           MOVE COD-CLI                        TO WS-MTZ-COD-CLI
+           MOVE RAZAO-SOCIAL                   TO WS-MTZ-RZ-SOCIAL
+           MOVE WS-VEND-COD(WS-IDX-VEND)        TO WS-MTZ-COD-VEND
+           MOVE WS-VEND-NOME(WS-IDX-VEND)       TO WS-MTZ-NOME-VEND
+           MOVE WS-DIST-KM                      TO WS-MTZ-DIST
+      *
+           WRITE MATRIZ-REG FROM WS-DET-MATRIZ.
+
+      *-----------------------------------*
+      *
+       220-GRAVA-LINHA SECTION.
+      *
+           MOVE COD-CLI                          TO WS-DET-COD-CLI
+           MOVE RAZAO-SOCIAL                     TO WS-DET-RZ-SOCIAL
+           MOVE WS-VEND-COD(WS-MELHOR-IDX)        TO WS-DET-COD-VEND
+           MOVE WS-VEND-NOME(WS-MELHOR-IDX)       TO WS-DET-NOME-VEND
+           MOVE WS-MELHOR-DIST                    TO WS-DET-DIST
+      *
+           WRITE DISTRIB-REG FROM WS-DET
+      *
+           ADD 1            TO WS-VEND-QTD-CLI(WS-MELHOR-IDX)
+           ADD WS-MELHOR-DIST TO WS-VEND-SOMA-DIST(WS-MELHOR-IDX)
+      *
+           PERFORM 226-GRAVA-INTERFACE.
+
+      *-----------------------------------*
+      *
+       226-GRAVA-INTERFACE SECTION.
+      *
+           MOVE COD-CLI                          TO WS-IFC-D-COD-CLI
+           MOVE WS-VEND-COD(WS-MELHOR-IDX)        TO WS-IFC-D-COD-VEND
+           MOVE WS-MELHOR-DIST                    TO WS-IFC-D-DISTANCIA
+           MOVE WS-RUN-DATA                       TO WS-IFC-D-DATA-EXEC
+           MOVE WS-RUN-HORA                       TO WS-IFC-D-HORA-EXEC
+      *
+           WRITE INTERFACE-REG FROM WS-IFC-DETALHE
+      *
+           ADD 1 TO WS-IFC-QTD.
+
+      *-----------------------------------*
+      *    CLIENTE SEM VENDEDOR DENTRO DO RAIO MAXIMO PERMITIDO
+      *-----------------------------------*
+      *
+       221-GRAVA-SEM-VENDEDOR SECTION.
+      *
+           MOVE COD-CLI                          TO WS-SV-COD-CLI
+           MOVE RAZAO-SOCIAL                     TO WS-SV-RZ-SOCIAL
+           MOVE WS-MELHOR-DIST                   TO WS-SV-DIST
+      *
+           WRITE SEMVEND-REG FROM WS-DET-SEMVEND.
+
+      *-----------------------------------*
+      *
+       225-GRAVA-HISTORICO SECTION.
+      *
+           MOVE COD-CLI                    TO HIST-COD-CLI
+           MOVE WS-VEND-COD(WS-MELHOR-IDX)  TO HIST-COD-VEND
+           MOVE WS-MELHOR-DIST              TO HIST-DISTANCIA
+           MOVE WS-RUN-DATA                 TO HIST-DATA-EXEC
+           MOVE WS-RUN-HORA                 TO HIST-HORA-EXEC
+      *
+           WRITE DISTRIB-HIST-REG.
+
+      *-----------------------------------*
+      *    DISTANCIA ENTRE O CLIENTE ATUAL E O VENDEDOR WS-IDX-VEND,
+      *    PELA FORMULA DE HAVERSINE (RAIO MEDIO DA TERRA 6371 KM)
+      *-----------------------------------*
+      *
+       230-CALCULA-DISTANCIA SECTION.
+      *
+           COMPUTE WS-LAT1-RAD =
+                   LATI-CLIENTE * WS-PI / 180
+           COMPUTE WS-LON1-RAD =
+                   LONGI-CLIENTE * WS-PI / 180
+           COMPUTE WS-LAT2-RAD =
+                   WS-VEND-LAT(WS-IDX-VEND) * WS-PI / 180
+           COMPUTE WS-LON2-RAD =
+                   WS-VEND-LON(WS-IDX-VEND) * WS-PI / 180
+      *
+           COMPUTE WS-DELTA-LAT = WS-LAT2-RAD - WS-LAT1-RAD
+           COMPUTE WS-DELTA-LON = WS-LON2-RAD - WS-LON1-RAD
+      *
+           COMPUTE WS-HAVERSINE-A =
+                   FUNCTION SIN(WS-DELTA-LAT / 2) ** 2
+                 + FUNCTION COS(WS-LAT1-RAD)
+                 * FUNCTION COS(WS-LAT2-RAD)
+                 * FUNCTION SIN(WS-DELTA-LON / 2) ** 2
+      *
+           COMPUTE WS-HAVERSINE-C =
+                   2 * FUNCTION ASIN(FUNCTION SQRT(WS-HAVERSINE-A))
+      *
+           COMPUTE WS-DISTANCIA-CALC = 6371 * WS-HAVERSINE-C
+      *
+           COMPUTE WS-DIST-KM ROUNDED = WS-DISTANCIA-CALC.
+
+      *-----------------------------------*
+      *    RELATORIO DE CARGA DE TRABALHO POR VENDEDOR: QUANTOS
+      *    CLIENTES E QUAL A DISTANCIA MEDIA FICOU PARA CADA UM.
+      *-----------------------------------*
+      *
+       240-GRAVA-CARGA-VENDEDORES SECTION.
+      *
+           OPEN OUTPUT CARGVEND-REL
+      *
+           WRITE CARGVEND-REG FROM WS-CAB-CARGA
+      *
+           PERFORM VARYING WS-IDX-VEND FROM 1 BY 1
+                   UNTIL WS-IDX-VEND > WS-QTD-VEND
+              PERFORM 245-GRAVA-LINHA-CARGA
+           END-PERFORM
+      *
+           CLOSE CARGVEND-REL.
+
+      *-----------------------------------*
+      *
+       245-GRAVA-LINHA-CARGA SECTION.
+      *
+           MOVE WS-VEND-COD(WS-IDX-VEND)  TO WS-CG-COD-VEND
+           MOVE WS-VEND-NOME(WS-IDX-VEND) TO WS-CG-NOME-VEND
+           MOVE WS-VEND-QTD-CLI(WS-IDX-VEND) TO WS-CG-QTD-CLI
+      *
+           IF WS-VEND-QTD-CLI(WS-IDX-VEND) EQUAL ZEROS
+              MOVE ZEROS TO WS-CG-DIST-MEDIA
+           ELSE
+              COMPUTE WS-CG-DIST-MEDIA ROUNDED =
+                      WS-VEND-SOMA-DIST(WS-IDX-VEND) /
+                      WS-VEND-QTD-CLI(WS-IDX-VEND)
+           END-IF
+      *
+           WRITE CARGVEND-REG FROM WS-DET-CARGA.
+      *
+       END PROGRAM FAZDISTRIB.
+      *-----------------------------------*
