@@ -19,7 +19,7 @@
                   FILE STATUS   IS FSTATUS-CLI.
            SELECT ARQ-SORT      ASSIGN TO "RELCLIENTE.TMP"
                   FILE STATUS   IS FS-SORT.
-           SELECT REL-CLIENTE ASSIGN TO "RELCLIENTE.CSV"
+           SELECT REL-CLIENTE ASSIGN TO WS-REL-LABEL
            ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
@@ -44,9 +44,21 @@
       *-----------------------------------*
        77  FSTATUS-CLI            PIC  X(002) VALUE "00".
        77  FS-SORT                PIC  X(002) VALUE "00".
+       77  WS-RAZAO-UP            PIC  X(040) VALUE SPACES.
+       77  WS-RZNOME-UP           PIC  X(040) VALUE SPACES.
+       77  WS-TALLY               PIC  9(003) VALUE ZERO.
+       77  WS-CNPJ-DISP           PIC  X(014) VALUE SPACES.
+       77  WS-FILTRO-LEN          PIC  9(002) VALUE ZERO.
+       77  WS-DATA-HORA-SISTEMA   PIC  X(021) VALUE SPACES.
+       77  WS-REL-LABEL           PIC  X(030) VALUE SPACES.
+       77  WS-QTD-REG             PIC  9(007) VALUE ZEROS.
       *-----------------------------------*
        01  WS-CAB                   PIC  X(100)         VALUE
            "COD CLI;CNPJ CLI;RAZAO SOCIAL;LATITUDE;LONGITUDE".
+       01  WS-RODAPE.
+           03 FILLER               PIC X(019) VALUE
+              "TOTAL DE REGISTROS;".
+           03 WS-RODAPE-QTD        PIC ZZZZZZ9.
        01  WS-DET.
            03 WS-DET-COD-CLI      PIC 9(007)       VALUE ZEROS.
            03 FILLER              PIC X            VALUE ";".
@@ -65,7 +77,9 @@
            03  VENDEDOR           PIC 9(003) VALUE ZEROS.
            03  CODCLI             PIC 9(007) VALUE ZEROS.
            03  RZNOME             PIC X(040) VALUE SPACES.
+           03  FILTRO-CNPJ        PIC X(014) VALUE SPACES.
            03  MSG                PIC X(040) VALUE SPACES.
+           03  INCLUI-INATIVO     PIC X      VALUE "N".
       *-----------------------------------*
        PROCEDURE DIVISION USING PARAMETROS.
       *-----------------------------------*
@@ -117,18 +131,38 @@
       *
        110-GERA-ARQ.
       *
-           IF CODCLI EQUAL ZEROS
-              IF RZNOME EQUAL SPACES
+           IF CLIENTE-ATIVO
+              OR FUNCTION UPPER-CASE(INCLUI-INATIVO) EQUAL "S"
+           IF FILTRO-CNPJ NOT EQUAL SPACES
+              MOVE CNPJ TO WS-CNPJ-DISP
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(FILTRO-CNPJ))
+                TO WS-FILTRO-LEN
+              IF WS-CNPJ-DISP(1:WS-FILTRO-LEN)
+                 EQUAL FUNCTION TRIM(FILTRO-CNPJ)
                  RELEASE REG-SORT FROM ARQ-CLIENTE-REG
+              END-IF
+           ELSE
+              IF CODCLI EQUAL ZEROS
+                 IF RZNOME EQUAL SPACES
+                    RELEASE REG-SORT FROM ARQ-CLIENTE-REG
+                 ELSE
+                    MOVE FUNCTION UPPER-CASE(RAZAO-SOCIAL)
+                      TO WS-RAZAO-UP
+                    MOVE FUNCTION UPPER-CASE(RZNOME)
+                      TO WS-RZNOME-UP
+                    MOVE ZERO TO WS-TALLY
+                    INSPECT WS-RAZAO-UP TALLYING WS-TALLY
+                       FOR ALL FUNCTION TRIM(WS-RZNOME-UP)
+                    IF WS-TALLY GREATER THAN ZERO
+                       RELEASE REG-SORT FROM ARQ-CLIENTE-REG
+                    END-IF
+                 END-IF
               ELSE
-                 IF RAZAO-SOCIAL EQUAL RZNOME
+                 IF COD-CLI EQUAL CODCLI
                     RELEASE REG-SORT FROM ARQ-CLIENTE-REG
                  END-IF
               END-IF
-           ELSE
-              IF COD-CLI EQUAL CODCLI
-                 RELEASE REG-SORT FROM ARQ-CLIENTE-REG
-              END-IF
+           END-IF
            END-IF
 
            READ ARQ-CLIENTE.
@@ -137,14 +171,26 @@
       *
        200-RELAT SECTION.
       *
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA
+           STRING "RELCLIENTE_" WS-DATA-HORA-SISTEMA(1:8)
+                  "_" WS-DATA-HORA-SISTEMA(9:6) ".CSV"
+             INTO WS-REL-LABEL
+
            OPEN OUTPUT REL-CLIENTE.
 
-           RETURN ARQ-SORT.
+           MOVE ZEROS TO WS-QTD-REG
+
+           RETURN ARQ-SORT
+              AT END CONTINUE
+           END-RETURN.
 
            WRITE RELAT-REG FROM WS-CAB
            PERFORM 210-IMP-REL
              UNTIL FS-SORT NOT EQUAL "00"
 
+           MOVE WS-QTD-REG TO WS-RODAPE-QTD
+           WRITE RELAT-REG FROM WS-RODAPE
+
            CLOSE REL-CLIENTE.
 
       *-----------------------------------*
@@ -156,7 +202,10 @@
            MOVE SORT-LATI-CLIENTE     TO WS-DET-LATI
            MOVE SORT-LONG-CLI         TO WS-DET-LONG
            WRITE RELAT-REG FROM WS-DET
+           ADD 1 TO WS-QTD-REG
            RETURN ARQ-SORT
+              AT END CONTINUE
+           END-RETURN.
 
-       END PROGRAM RELCLIENTE
+       END PROGRAM RELATCLI
       *-----------------------------------*
